@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGIN.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTESFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DNI
+           FILE STATUS IS FSCF.
+
+           SELECT AUDITFILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FSAU.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD CLIENTESFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CLIENTES.DAT".
+               01 CLIENTESREC.
+                 02 DNI      PIC X(9).
+                 02 NOMBAPE  PIC X(40).
+                 02 TEL      PIC X(12).
+                 02 DIR      PIC X(30).
+                 02 CUENTA   PIC X(10).
+                 02 SALDO    PIC 9999999V99.
+                 02 BLOQUEADA PIC X(1). *> Y o N
+                 02 CLAVE    PIC X(15).
+
+	       FD AUDITFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "AUDIT.DAT".
+               01 AUDITREC.
+                 02 AUDITFECHORA PIC 9999999999. *> AAMMDDHHMM
+                 02 AUDITORIGEN  PIC X(10).
+                 02 AUDITDNI     PIC X(9).
+                 02 AUDITACCION  PIC X(20).
+                 02 AUDITDETALLE PIC X(40).
+
+       WORKING-STORAGE SECTION.
+           77 FSCF    PIC XX.
+           77 TECLA   PIC X(01).
+           77 ESCAP   PIC 99.
+           77 DNIIN   PIC X(9).
+           77 CLAVEIN PIC X(15).
+           77 OPCION  PIC 9 VALUE 0.
+           77 EOF     PIC X VALUE "N".
+           77 INTENTOS PIC 9 VALUE 0.
+           77 FSAU      PIC XX.
+           77 AUDFECHAB PIC 9(6).
+           77 AUDHORA   PIC 9(8).
+           77 AUDHORAMIN PIC 9(4).
+
+           77 CUENTACT PIC X(10).
+           77 SALDOACT PIC 9999999V99.
+           77 DNIACT   PIC X(9).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Identificacion de cliente" LINE 5 COLUMN 25.
+           DISPLAY "DNI: " LINE 9 COLUMN 25.
+           DISPLAY "Clave: " LINE 11 COLUMN 25.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 10.
+           DISPLAY "F1 - Salir" LINE 24 COLUMN 50.
+
+       PEDIRDATOS.
+           ACCEPT DNIIN LINE 9 COLUMN 31
+               ON EXCEPTION GO TO SALIDA
+           END-ACCEPT.
+           ACCEPT CLAVEIN LINE 11 COLUMN 33
+               ON EXCEPTION GO TO SALIDA
+           END-ACCEPT.
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               GO TO SALIDA
+           END-IF.
+
+       COMPROBARCLAVE.
+           OPEN INPUT CLIENTESFILE.
+           MOVE DNIIN TO DNI.
+           START CLIENTESFILE
+               KEY = DNI INVALID KEY GO TO LOGINFALLIDO
+           END-START.
+           READ CLIENTESFILE NEXT RECORD
+               AT END MOVE "Y" TO EOF
+           END-READ.
+           IF EOF = "Y" OR CLAVE NOT = CLAVEIN
+               CLOSE CLIENTESFILE
+               GO TO LOGINFALLIDO
+           END-IF.
+           MOVE CUENTA TO CUENTACT.
+           MOVE SALDO TO SALDOACT.
+           MOVE DNI TO DNIACT.
+           CLOSE CLIENTESFILE.
+           MOVE 0 TO INTENTOS.
+
+       MOSTRARMENU.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Bienvenido, que desea hacer?" LINE 5 COLUMN 20.
+           DISPLAY "1 - Transferencia" LINE 9 COLUMN 25.
+           DISPLAY "2 - Compra de entradas" LINE 11 COLUMN 25.
+           DISPLAY "3 - Consultar movimientos" LINE 13 COLUMN 25.
+           DISPLAY "4 - Salir" LINE 15 COLUMN 25.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 10.
+       ELEGIR.
+           ACCEPT OPCION LINE 17 COLUMN 25
+               ON EXCEPTION GO TO SALIDA
+           END-ACCEPT.
+           EVALUATE OPCION
+               WHEN 1
+                   CALL "TRANSFER" USING CUENTACT, SALDOACT, DNIACT
+                   CANCEL "TRANSFER"
+                   GO TO RECARGARSALDO
+               WHEN 2
+                   CALL "COMPRAR" USING CUENTACT, SALDOACT, DNIACT
+                   CANCEL "COMPRAR"
+                   GO TO RECARGARSALDO
+               WHEN 3
+                   CALL "CONSULTARMOV" USING CUENTACT, SALDOACT, DNIACT
+                   CANCEL "CONSULTARMOV"
+                   GO TO RECARGARSALDO
+               WHEN 4
+                   GO TO SALIDA
+               WHEN OTHER
+                   GO TO ELEGIR
+           END-EVALUATE.
+
+       RECARGARSALDO.
+           *> SALDOACT puede haber cambiado durante la operacion;
+           *> se relee para que el menu muestre el saldo actual.
+           OPEN INPUT CLIENTESFILE.
+           MOVE DNIACT TO DNI.
+           START CLIENTESFILE
+               KEY = DNI INVALID KEY GO TO SALIDA
+           END-START.
+           READ CLIENTESFILE NEXT RECORD
+               AT END GO TO SALIDA
+           END-READ.
+           MOVE SALDO TO SALDOACT.
+           CLOSE CLIENTESFILE.
+           GO TO MOSTRARMENU.
+
+       LOGINFALLIDO.
+           ADD 1 TO INTENTOS.
+
+           *> Rastro de seguridad separado de MOVIMIENTOSFILE (ver
+           *> AUDITORIA), igual de sencillo que el MOVCONTROLFILE:
+           *> fichero secuencial que se abre en EXTEND para no
+           *> truncar lo ya escrito, autoinicializandose la primera vez.
+           ACCEPT AUDFECHAB FROM DATE.
+           ACCEPT AUDHORA FROM TIME.
+           MULTIPLY AUDFECHAB BY 10000 GIVING AUDITFECHORA.
+           DIVIDE AUDHORA BY 10000 GIVING AUDHORAMIN.
+           ADD AUDHORAMIN TO AUDITFECHORA GIVING AUDITFECHORA.
+           OPEN EXTEND AUDITFILE.
+           IF FSAU = "35"
+               OPEN OUTPUT AUDITFILE
+               CLOSE AUDITFILE
+               OPEN EXTEND AUDITFILE
+           END-IF.
+           MOVE "LOGIN" TO AUDITORIGEN.
+           MOVE DNIIN TO AUDITDNI.
+           MOVE "LOGIN FALLIDO" TO AUDITACCION.
+           MOVE "DNI o clave incorrectos" TO AUDITDETALLE.
+           WRITE AUDITREC.
+           CLOSE AUDITFILE.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "DNI o clave incorrectos" LINE 9 COLUMN 25.
+           IF INTENTOS >= 3
+               DISPLAY "Demasiados intentos fallidos" LINE 11 COLUMN 20
+               DISPLAY "Enter - Salir" LINE 24 COLUMN 10
+               GO TO ESPERARYSALIR
+           END-IF.
+           DISPLAY "Enter - Reintentar" LINE 24 COLUMN 10.
+           DISPLAY "F1 - Salir" LINE 24 COLUMN 50.
+       REPEATLF.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           IF TECLA <> " "
+               GO TO REPEATLF
+           ELSE
+               ACCEPT ESCAP FROM ESCAPE KEY
+               IF ESCAP = 01
+                   GO TO SALIDA
+               ELSE
+                   IF ESCAP <> 13
+                       GO TO REPEATLF
+                   END-IF
+               END-IF
+           END-IF.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Identificacion de cliente" LINE 5 COLUMN 25.
+           DISPLAY "DNI: " LINE 9 COLUMN 25.
+           DISPLAY "Clave: " LINE 11 COLUMN 25.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 10.
+           DISPLAY "F1 - Salir" LINE 24 COLUMN 50.
+           GO TO PEDIRDATOS.
+
+       ESPERARYSALIR.
+       REPEATES.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           IF TECLA <> " "
+               GO TO REPEATES
+           ELSE
+               ACCEPT ESCAP FROM ESCAPE KEY
+               IF ESCAP <> 13
+                   GO TO REPEATES
+               END-IF
+           END-IF.
+
+       SALIDA.
+           EXIT PROGRAM.
+
+       END PROGRAM LOGIN.
