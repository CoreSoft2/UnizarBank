@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITORIA.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT AUDITFILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FSAU.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD AUDITFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "AUDIT.DAT".
+               01 AUDITREC.
+                 02 AUDITFECHORA PIC 9999999999. *> AAMMDDHHMM
+                 02 AUDITORIGEN  PIC X(10). *> programa que origina el evento
+                 02 AUDITDNI     PIC X(9).  *> cliente afectado
+                 02 AUDITACCION  PIC X(20). *> tipo de evento
+                 02 AUDITDETALLE PIC X(40). *> detalle libre
+
+       WORKING-STORAGE SECTION.
+           77 FSAU      PIC XX.
+           77 DNIFILTRO PIC X(9).
+           77 EOF       PIC X VALUE "N".
+           77 ENCONTRADOS PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           DISPLAY "Consulta de auditoria de seguridad".
+           DISPLAY "DNI a consultar (en blanco = todos): "
+                   WITH NO ADVANCING.
+           ACCEPT DNIFILTRO.
+
+           OPEN INPUT AUDITFILE.
+           IF FSAU = "35"
+               DISPLAY "No hay eventos de auditoria registrados."
+               EXIT PROGRAM
+           END-IF.
+
+           DISPLAY "Fecha/Hora   Origen     DNI        Accion"
+                   "               Detalle".
+       LEER.
+           READ AUDITFILE NEXT RECORD
+               AT END MOVE "Y" TO EOF
+           END-READ.
+           IF EOF = "Y"
+               GO TO FIN
+           END-IF.
+           IF DNIFILTRO NOT = SPACES AND AUDITDNI NOT = DNIFILTRO
+               GO TO LEER
+           END-IF.
+           DISPLAY AUDITFECHORA " " AUDITORIGEN " " AUDITDNI " "
+                   AUDITACCION " " AUDITDETALLE.
+           ADD 1 TO ENCONTRADOS.
+           GO TO LEER.
+
+       FIN.
+           CLOSE AUDITFILE.
+           DISPLAY "Eventos mostrados: " ENCONTRADOS.
+           EXIT PROGRAM.
+
+       END PROGRAM AUDITORIA.
