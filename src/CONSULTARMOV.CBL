@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTARMOV.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT ORDEREDFILE ASSIGN TO DISK
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS MKEY
+           FILE STATUS IS FSOF.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD ORDEREDFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "ORDEREDMOV.DAT".
+               01 MOVIMIENTOSRECOF.
+                 02 MIDOF      PIC 9(9).
+                 02 FECHORAOF  PIC 9999999999. *> AAMMDDHHMM
+                 02 CUENTAMOVOF   PIC X(10).
+                 02 CONCEPTOOF PIC X(40).
+                 02 CANTIDADOF PIC S9999999V99.
+                 02 DESTINOOF PIC X(10) VALUE "".
+                 02 SALDOCUENTAOF    PIC 9999999V99.
+                 02 NUMESPOF PIC 9(3) VALUE 0.
+                 02 CANTENTROF PIC 9(5) VALUE 0.
+
+       WORKING-STORAGE SECTION.
+           01 MKEY   PIC 9999999 VALUE 1.
+           77 FSOF   PIC XX.
+           77 TECLA  PIC X(01).
+           77 ESCAP  PIC 99.
+           77 EOF    PIC X VALUE "N".
+           77 CUENT  PIC 99.
+           77 NUMREG PIC 99 VALUE 10.
+           77 LUGAR  PIC 99.
+           77 PAGEINICIO PIC 9(7) VALUE 0.
+           77 SKIPCOUNT  PIC 9(7).
+           77 TODO   PIC X(16).
+           77 DIA     PIC XX.
+           77 MES     PIC XX.
+           77 ANO     PIC XX.
+           77 TMP     PIC 9999.
+           77 TMP2    PIC 99.
+           77 FECHAPARTE PIC 9(6).
+           77 HORAPARTE  PIC 9(4).
+           77 HH     PIC 99.
+           77 MM2    PIC 99.
+           77 HORASTR PIC X(5).
+           77 CANTFORMAT PIC -Z,ZZZ,ZZ9.99.
+           77 SALDOFORMA PIC Z,ZZZ,ZZ9.99.
+
+       LINKAGE SECTION.
+           77 CUENTACT   PIC X(10).
+           77 SALDOACT PIC 9999999V99.
+           77 DNIACT PIC X(9).
+       PROCEDURE DIVISION USING CUENTACT, SALDOACT, DNIACT.
+
+       MAIN-PARA.
+           MOVE 0 TO PAGEINICIO.
+
+       AYLEER.
+           MOVE "N" TO EOF.
+           MOVE 0 TO CUENT.
+           OPEN INPUT ORDEREDFILE.
+           IF FSOF = "35"
+               GO TO NOORDENADOMOV
+           END-IF.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Consulta de movimientos" LINE 5 COLUMN 26.
+           DISPLAY "Fecha/Hora       Concepto                        "
+                   "      Cantidad       Saldo"
+                   LINE 9 COLUMN 1.
+
+           *> Salta los movimientos de esta cuenta ya mostrados en
+           *> paginas anteriores.
+           MOVE 0 TO SKIPCOUNT.
+       SALTAR.
+           IF SKIPCOUNT < PAGEINICIO
+               READ ORDEREDFILE NEXT
+                   AT END MOVE "Y" TO EOF
+               END-READ
+               IF EOF = "Y"
+                   GO TO REPEATX
+               END-IF
+               IF CUENTAMOVOF = CUENTACT
+                   ADD 1 TO SKIPCOUNT
+               END-IF
+               GO TO SALTAR
+           END-IF.
+
+       LEER.
+           IF CUENT NOT < NUMREG
+               GO TO REPEATX
+           END-IF.
+           READ ORDEREDFILE NEXT
+               AT END MOVE "Y" TO EOF
+           END-READ.
+           IF EOF = "Y"
+               GO TO REPEATX
+           END-IF.
+           IF CUENTAMOVOF NOT = CUENTACT
+               GO TO LEER
+           END-IF.
+
+           ADD CUENT TO 10 GIVING LUGAR.
+           ADD 1 TO CUENT.
+
+           *> Formatea fecha y hora
+           DIVIDE FECHORAOF BY 10000 GIVING FECHAPARTE.
+           COMPUTE HORAPARTE = FUNCTION MOD (FECHORAOF, 10000).
+           MOVE FECHAPARTE TO ANO(1:2).
+           COMPUTE TMP = FUNCTION MOD (FECHAPARTE, 10000).
+           MOVE TMP TO MES(1:2).
+           COMPUTE TMP2 = FUNCTION MOD (TMP, 100).
+           MOVE TMP2 TO DIA.
+           STRING DIA "/" MES "/" ANO
+                  DELIMITED BY SIZE INTO TODO.
+           COMPUTE HH = HORAPARTE / 100.
+           COMPUTE MM2 = FUNCTION MOD (HORAPARTE, 100).
+           STRING HH ":" MM2 DELIMITED BY SIZE INTO HORASTR.
+
+           DISPLAY TODO LINE LUGAR COLUMN 1.
+           DISPLAY HORASTR LINE LUGAR COLUMN 12.
+           DISPLAY CONCEPTOOF LINE LUGAR COLUMN 18.
+           MOVE CANTIDADOF TO CANTFORMAT.
+           DISPLAY CANTFORMAT LINE LUGAR COLUMN 50.
+           MOVE SALDOCUENTAOF TO SALDOFORMA.
+           DISPLAY SALDOFORMA LINE LUGAR COLUMN 65.
+
+           GO TO LEER.
+
+       REPEATX.
+           DISPLAY "F11 - Mov. anteriores"
+                   LINE 24 COLUMN 1.
+           DISPLAY "F12 - Mov. siguientes"
+                   LINE 24 COLUMN 31.
+           DISPLAY "F1 - Salir"
+                   LINE 24 COLUMN 61.
+           CLOSE ORDEREDFILE.
+
+       INTERRUPCION.
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               EXIT PROGRAM
+           ELSE
+               IF ESCAP = 92
+                   *> F12 - siguientes (solo si hubo mas registros)
+                   IF EOF = "N"
+                       ADD NUMREG TO PAGEINICIO
+                       GO TO AYLEER
+                   ELSE
+                       GO TO INTERRUPCION
+                   END-IF
+               ELSE
+                   IF ESCAP = 91
+                       *> F11 - anteriores
+                       IF PAGEINICIO >= NUMREG
+                           SUBTRACT NUMREG FROM PAGEINICIO
+                       ELSE
+                           MOVE 0 TO PAGEINICIO
+                       END-IF
+                       GO TO AYLEER
+                   ELSE
+                       GO TO INTERRUPCION
+                   END-IF
+               END-IF
+           END-IF.
+
+       NOORDENADOMOV.
+           *> ORDEREDMOV.DAT todavia no existe porque ORDENARMOV (el
+           *> trabajo por lotes del req 004) no se ha ejecutado aun;
+           *> sin esta guarda, el READ que sigue trabajaria sobre un
+           *> fichero que nunca llego a abrirse.
+           DISPLAY "Todavia no hay datos ordenados de movimientos; "
+                   "pruebe de nuevo mas tarde." LINE 12 COLUMN 5.
+           DISPLAY "Enter - Aceptar" LINE 20 COLUMN 29.
+       REPEATNOMOV.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           IF TECLA <> " "
+               GO TO REPEATNOMOV
+           ELSE
+               ACCEPT ESCAP FROM ESCAPE KEY
+               IF ESCAP <> 13
+                   GO TO REPEATNOMOV
+               END-IF
+           END-IF.
+           EXIT PROGRAM.
+
+       END PROGRAM CONSULTARMOV.
