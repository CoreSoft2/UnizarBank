@@ -1,267 +1,517 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TRANSFER.
-       AUTHOR. J Tello y S Josa
-	   
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-	   SELECT CLIENTESFILE ASSIGN TO DISK
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS DNI
-           FILE STATUS IS FSCF.
-           
-           SELECT MOVIMIENTOSFILE ASSIGN TO DISK
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS MID
-           FILE STATUS IS FSMF.
-           
-	   DATA DIVISION.
-	   FILE SECTION.
-
-	       FD CLIENTESFILE
-                   LABEL RECORDS ARE STANDARD
-                   VALUE OF FILE-ID IS "CLIENTES.DAT".
-               01 CLIENTESREC.
-                 02 DNI      PIC X(9).
-                 02 NOMBAPE  PIC X(40).
-                 02 TEL      PIC X(12).
-                 02 DIR      PIC X(30).
-                 02 CUENTA   PIC X(10).
-                 02 SALDO    PIC 9999999V99.
-                 02 BLOQUEADA PIC X(1). *> Y o N
-                 02 CLAVE    PIC X(15).
-                 
-               FD MOVIMIENTOSFILE
-                   LABEL RECORDS ARE STANDARD
-                   VALUE OF FILE-ID IS "MOVIMIENTOS.DAT".
-               01 MOVIMIENTOSREC.
-                 02 MID      PIC 9(9).
-                 02 FECHORA  PIC 9999999999. *> AAMMDDHHMM
-                 02 CUENTAMOV   PIC X(10).
-                 02 CONCEPTO PIC X(40).
-                 02 CANTIDAD PIC S999V99.
-                 02 DESTINO  PIC X(10) VALUE "".
-                 02 SALDOCUENTA    PIC 9999999V99.
-               
-       LINKAGE SECTION.
-           77 CUENTACT PIC X(10).
-           77 SALDOACT PIC 9999999V99. 
-           77 DNIACT PIC X(9).
-       WORKING-STORAGE SECTION.
-           77 FSCF   PIC XX.
-           77 FSMF   PIC XX.       
-           77 CAMPO PIC 9 VALUE 0.
-           77 CDEST PIC X(10).
-           77 NOMTIT  PIC X(12).
-           77 SALDOFORMA PIC Z,ZZZ,ZZZ.ZZ.
-           77 EUROS PIC 999.
-           77 CENTIMOS PIC 99.
-           77 ESCAP  PIC 99.
-           77 CANTOT PIC 999V99.
-           77 CANTFOR PIC ZZ9.99.
-           77 EOF    PIC X   VALUE "N".
-           77 EOM    PIC X   VALUE "N".
-           77 FECHORACT  PIC 9999999999. *> AAMMDDHHMM
-           77 LASTID PIC 9(9).
-           77 TECLA   PIC X(01).
-           77 FECHA PIC 9(6).
-           77 HORA PIC 9(8).
-           77 HORAMIN PIC 9(4).
-           77 NOMBACT  PIC X(12).
-       PROCEDURE DIVISION USING CUENTACT, SALDOACT, DNIACT.
-                      
-       MAIN-PARA.
-           CALL "MOSTRARTITULO".
-           CANCEL "MOSTRARTITULO".
-           DISPLAY "Ordenar transferencia" LINE 5 COLUMN 27.
-           MOVE SALDOACT TO SALDOFORMA
-           DISPLAY "Saldo actual: "SALDOFORMA"E" LINE 7 COLUMN 26.
-           DISPLAY "Indique la cuenta destino: " LINE 9 COLUMN 19.
-           DISPLAY "y el nombre del titular: " LINE 10 COLUMN 18.
-           
-           DISPLAY "Indique la cantidad a transferir: ___.__E"
-                   LINE 12 COLUMN 19.
-           DISPLAY "Enter - Aceptar"
-                LINE 24 COLUMN 10.
-           DISPLAY "F1 - Cancelar"
-                LINE 24 COLUMN 50.
-       REPEAT.
-           IF CAMPO = 0
-             ACCEPT CDEST LINE 9 COLUMN 46
-           ELSE
-                 IF CAMPO = 1
-                   ACCEPT NOMTIT LINE 10 COLUMN 43
-                 ELSE
-                   IF CAMPO = 2
-                     ACCEPT EUROS LINE 12 COLUMN 53
-                   ELSE
-                     IF CAMPO = 3
-                       ACCEPT CENTIMOS LINE 12 COLUMN 57
-                     ELSE
-                       EXIT PROGRAM
-                     END-IF
-                   END-IF
-                 END-IF
-           END-IF.
-           
-           ACCEPT ESCAP FROM ESCAPE KEY.
-           IF ESCAP = 01
-               EXIT PROGRAM
-           ELSE
-               IF ESCAP = 13
-                   GO TO COMPROBAR
-               ELSE
-                 IF ESCAP = 9
-                   ADD 1 TO CAMPO GIVING CAMPO
-                   COMPUTE CAMPO = FUNCTION MOD (CAMPO, 4)
-                 END-IF
-                 GO TO REPEAT
-               END-IF
-           END-IF.
-           
-       COMPROBAR.
-           DIVIDE CENTIMOS BY 100 GIVING CANTOT.
-           ADD EUROS TO CANTOT GIVING CANTOT.
-           IF CANTOT > SALDOACT
-               DISPLAY "Indique una cantidad menor!!"
-                      LINE 20 COLUMN 16
-               MOVE 2 TO CAMPO
-               GO TO REPEAT
-           END-IF
-           
-       PANTALLA14.
-           CALL "MOSTRARTITULO".
-           CANCEL "MOSTRARTITULO".
-           DISPLAY "Ordenar transferencia" LINE 5 COLUMN 27.
-           MOVE CANTOT TO CANTFOR.
-           DISPLAY "Va a transferir "CANTFOR"E de su cuenta"
-                  LINE 7 COLUMN 19.
-           DISPLAY "a la cuenta "CDEST" cuyo titular es "NOMTIT
-                  LINE 8 COLUMN 12.
-           DISPLAY "Enter - Confirmar"
-                LINE 24 COLUMN 10.
-           DISPLAY "F1 - Cancelar"
-                LINE 24 COLUMN 50.   
-       REPEATX.
-           ACCEPT TECLA WITH AUTO PROMPT " ".
-           IF TECLA <> " "
-               GO TO REPEATX
-           ELSE
-               ACCEPT ESCAP FROM ESCAPE KEY
-               IF ESCAP <> 13 AND ESCAP <> 01
-                   GO TO REPEATX
-               ELSE
-                  IF ESCAP = 01
-                      EXIT PROGRAM
-                  END-IF
-               END-IF
-           END-IF.
-       PANTALLA15.
-           
-           OPEN I-O CLIENTESFILE.
-           MOVE DNIACT TO DNI
-           START CLIENTESFILE 
-               KEY = DNI INVALID KEY GO TO ERRORES
-           END-START
-           READ CLIENTESFILE NEXT RECORD
-               AT END MOVE "Y" TO EOF
-	   END-READ
-           SUBTRACT CANTOT FROM SALDOACT GIVING SALDO.
-           MOVE NOMBAPE TO NOMBACT.
-           REWRITE CLIENTESREC.
-           CLOSE CLIENTESFILE.
-           MOVE "N" TO EOF.
-       ERRORES.
-       
-           OPEN I-O CLIENTESFILE.
-       REPEAT3.
-           READ CLIENTESFILE NEXT
-	       AT END MOVE "Y" TO EOF
-	   END-READ
-           IF CUENTA = CDEST
-               ADD CANTOT TO SALDO GIVING SALDO
-               REWRITE CLIENTESREC
-           ELSE
-               IF EOF = "Y"
-                   EXIT PROGRAM
-               ELSE
-                   GO TO REPEAT3
-               END-IF
-           END-IF
-           CLOSE CLIENTESFILE.
-           MOVE "N" TO EOF.
-           *> Aniadimos 2 entradas a movimientos
-           
-           *> CALCULAR LASTID y FECHA 
-           GO TO CALCULARCOSAS.
-       CALCULADAS.
-           OPEN I-O MOVIMIENTOSFILE.
-           MOVE LASTID TO MID.
-           MOVE FECHORACT TO FECHORA.
-           MOVE CUENTACT TO CUENTAMOV.
-           STRING "Transferencia a "NOMTIT" ("DNI")"
-                 DELIMITED BY SIZE INTO CONCEPTO.
-           MOVE CANTOT TO CANTIDAD.
-           MULTIPLY CANTIDAD BY -1 GIVING CANTIDAD.
-           MOVE CDEST TO DESTINO.
-           SUBTRACT CANTOT FROM SALDOACT GIVING SALDOCUENTA.
-           WRITE MOVIMIENTOSREC.
-           
-           ADD 1 TO LASTID GIVING LASTID.
-           MOVE LASTID TO MID.
-           MOVE FECHORACT TO FECHORA.
-           MOVE CDEST TO CUENTAMOV.
-           STRING "Transferencia recibida de "NOMBACT" ("DNIACT")"
-                 DELIMITED BY SIZE INTO CONCEPTO.
-           MOVE CANTOT TO CANTIDAD.
-           MOVE "" TO DESTINO.
-           ADD CANTOT TO SALDO GIVING SALDOCUENTA.
-           WRITE MOVIMIENTOSREC.
-           CLOSE MOVIMIENTOSFILE.
-           MOVE "N" TO EOF.
-           
-           CALL "MOSTRARTITULO".
-           CANCEL "MOSTRARTITULO".
-           DISPLAY "Ordenar transferencia" LINE 5 COLUMN 27.
-           DISPLAY "Transferencia realizada correctamente!"
-                   LINE 9 COLUMN 17.
-           DISPLAY "Enter - Aceptar"
-                LINE 20 COLUMN 29.
-       REPEATB.
-           ACCEPT TECLA WITH AUTO PROMPT " ".
-           IF TECLA <> " "
-               GO TO REPEATB
-           ELSE
-               ACCEPT ESCAP FROM ESCAPE KEY
-               IF ESCAP <> 13
-                   GO TO REPEAT
-               ELSE
-                   EXIT PROGRAM
-               END-IF
-           END-IF.
-       CALCULARCOSAS.
-           *> CALCULO FECHACT Y LASTID
-           ACCEPT FECHA FROM DATE.
-           ACCEPT HORA FROM TIME.
-           MULTIPLY FECHA BY 10000 GIVING FECHORACT.
-           DIVIDE HORA BY 10000 GIVING HORAMIN.
-           ADD HORAMIN TO FECHORACT GIVING FECHORACT.
-           
-           OPEN I-O MOVIMIENTOSFILE.
-       LEER.
-           READ MOVIMIENTOSFILE NEXT
-	      AT END MOVE "Y" TO EOM
-	   END-READ
-           IF EOM = "Y"
-               MOVE MID TO LASTID
-               ADD 1 TO LASTID GIVING LASTID
-               MOVE "N" TO EOM
-               CLOSE MOVIMIENTOSFILE
-               GO TO CALCULADAS
-           ELSE
-               GO TO LEER
-           END-IF.
-           
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSFER.
+       AUTHOR. J Tello y S Josa
+	   
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT CLIENTESFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DNI
+           ALTERNATE RECORD KEY IS CUENTA
+           LOCK MODE IS MANUAL
+           FILE STATUS IS FSCF.
+           
+           SELECT MOVIMIENTOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MID
+           FILE STATUS IS FSMF.
+
+           SELECT MOVCONTROLFILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           LOCK MODE IS MANUAL
+           FILE STATUS IS FSMC.
+
+           SELECT LIMITESFILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FSLF.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD CLIENTESFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CLIENTES.DAT".
+               01 CLIENTESREC.
+                 02 DNI      PIC X(9).
+                 02 NOMBAPE  PIC X(40).
+                 02 TEL      PIC X(12).
+                 02 DIR      PIC X(30).
+                 02 CUENTA   PIC X(10).
+                 02 SALDO    PIC 9999999V99.
+                 02 BLOQUEADA PIC X(1). *> Y o N
+                 02 CLAVE    PIC X(15).
+                 
+               FD MOVIMIENTOSFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "MOVIMIENTOS.DAT".
+               01 MOVIMIENTOSREC.
+                 02 MID      PIC 9(9).
+                 02 FECHORA  PIC 9999999999. *> AAMMDDHHMM
+                 02 CUENTAMOV   PIC X(10).
+                 02 CONCEPTO PIC X(40).
+                 02 CANTIDAD PIC S9999999V99.
+                 02 DESTINO  PIC X(10) VALUE "".
+                 02 SALDOCUENTA    PIC 9999999V99.
+                 02 NUMESP PIC 9(3) VALUE 0.
+                 02 CANTENTR PIC 9(5) VALUE 0.
+
+               FD MOVCONTROLFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "MOVCTRL.DAT".
+               01 MOVCONTROLREC.
+                 02 ULTIMOMID PIC 9(9).
+
+               FD LIMITESFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "LIMITES.DAT".
+               01 LIMITESREC.
+                 02 LIMDIARIO PIC 9999999V99.
+                 02 SALDOMIN  PIC 9999999V99.
+
+       WORKING-STORAGE SECTION.
+           77 FSLF      PIC XX.
+           77 TOTALHOY  PIC 9999999V99.
+           77 FECHAMOVL PIC 9(6).
+           77 EOFL      PIC X VALUE "N".
+           77 FSCF   PIC XX.
+           77 FSMF   PIC XX.
+           77 FSMC   PIC XX.
+           77 CAMPO PIC 9 VALUE 0.
+           77 CDEST PIC X(10).
+           77 NOMTIT  PIC X(12).
+           77 SALDOFORMA PIC Z,ZZZ,ZZZ.ZZ.
+           77 EUROS PIC 9999999.
+           77 CENTIMOS PIC 99.
+           77 ESCAP  PIC 99.
+           77 CANTOT PIC 9999999V99.
+           77 CANTFOR PIC Z,ZZZ,ZZ9.99.
+           77 EOF    PIC X   VALUE "N".
+           77 FECHORACT  PIC 9999999999. *> AAMMDDHHMM
+           77 LASTID PIC 9(9).
+           77 TECLA   PIC X(01).
+           77 FECHA PIC 9(6).
+           77 HORA PIC 9(8).
+           77 HORAMIN PIC 9(4).
+           77 NOMBACT  PIC X(12).
+           77 DESTDNI  PIC X(9).
+           77 DESTSALDO PIC 9999999V99.
+           77 NEWSALDOACT PIC 9999999V99.
+           77 MIDORIGEN  PIC 9(9).
+           77 MIDDESTINO PIC 9(9).
+           77 SEGUNDOPASO PIC X VALUE "N".
+       LINKAGE SECTION.
+           77 CUENTACT PIC X(10).
+           77 SALDOACT PIC 9999999V99.
+           77 DNIACT PIC X(9).
+       PROCEDURE DIVISION USING CUENTACT, SALDOACT, DNIACT.
+                      
+       MAIN-PARA.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Ordenar transferencia" LINE 5 COLUMN 27.
+           MOVE SALDOACT TO SALDOFORMA
+           DISPLAY "Saldo actual: "SALDOFORMA"E" LINE 7 COLUMN 26.
+           DISPLAY "Indique la cuenta destino: " LINE 9 COLUMN 19.
+           DISPLAY "y el nombre del titular: " LINE 10 COLUMN 18.
+           
+           DISPLAY "Indique la cantidad a transferir: _______.__E"
+                   LINE 12 COLUMN 19.
+           DISPLAY "Enter - Aceptar"
+                LINE 24 COLUMN 10.
+           DISPLAY "F1 - Cancelar"
+                LINE 24 COLUMN 50.
+       REPEAT.
+           IF CAMPO = 0
+             ACCEPT CDEST LINE 9 COLUMN 46
+           ELSE
+                 IF CAMPO = 1
+                   ACCEPT NOMTIT LINE 10 COLUMN 43
+                 ELSE
+                   IF CAMPO = 2
+                     ACCEPT EUROS LINE 12 COLUMN 53
+                   ELSE
+                     IF CAMPO = 3
+                       ACCEPT CENTIMOS LINE 12 COLUMN 60
+                     ELSE
+                       EXIT PROGRAM
+                     END-IF
+                   END-IF
+                 END-IF
+           END-IF.
+           
+           ACCEPT ESCAP FROM ESCAPE KEY.
+           IF ESCAP = 01
+               EXIT PROGRAM
+           ELSE
+               IF ESCAP = 13
+                   GO TO COMPROBAR
+               ELSE
+                 IF ESCAP = 9
+                   ADD 1 TO CAMPO GIVING CAMPO
+                   COMPUTE CAMPO = FUNCTION MOD (CAMPO, 4)
+                 END-IF
+                 GO TO REPEAT
+               END-IF
+           END-IF.
+           
+       COMPROBAR.
+           DIVIDE CENTIMOS BY 100 GIVING CANTOT.
+           ADD EUROS TO CANTOT GIVING CANTOT.
+           IF CANTOT > SALDOACT
+               DISPLAY "Indique una cantidad menor!!"
+                      LINE 20 COLUMN 16
+               MOVE 2 TO CAMPO
+               GO TO REPEAT
+           END-IF.
+
+           *> Limites configurables (ver LIMCONFIG), independientes del
+           *> saldo disponible: minimo tras la operacion y tope diario.
+           OPEN I-O LIMITESFILE.
+           IF FSLF = "35"
+               OPEN OUTPUT LIMITESFILE
+               MOVE 9999999.99 TO LIMDIARIO
+               MOVE 0 TO SALDOMIN
+               WRITE LIMITESREC
+               CLOSE LIMITESFILE
+               OPEN I-O LIMITESFILE
+           END-IF.
+           READ LIMITESFILE NEXT RECORD.
+           CLOSE LIMITESFILE.
+
+           IF SALDOACT - CANTOT < SALDOMIN
+               DISPLAY "El saldo resultante seria inferior al minimo "
+                       "permitido" LINE 20 COLUMN 8
+               MOVE 2 TO CAMPO
+               GO TO REPEAT
+           END-IF.
+
+           MOVE 0 TO TOTALHOY.
+           ACCEPT FECHA FROM DATE.
+           MOVE "N" TO EOFL.
+           OPEN INPUT MOVIMIENTOSFILE.
+       SUMARHOY.
+           READ MOVIMIENTOSFILE NEXT RECORD
+               AT END MOVE "Y" TO EOFL
+           END-READ.
+           IF EOFL = "Y"
+               GO TO FINSUMARHOY
+           END-IF.
+           DIVIDE FECHORA BY 10000 GIVING FECHAMOVL.
+           IF CUENTAMOV = CUENTACT AND FECHAMOVL = FECHA
+                   AND CANTIDAD < 0
+               SUBTRACT CANTIDAD FROM TOTALHOY GIVING TOTALHOY
+           END-IF.
+           GO TO SUMARHOY.
+       FINSUMARHOY.
+           CLOSE MOVIMIENTOSFILE.
+           MOVE "N" TO EOF.
+
+           IF TOTALHOY + CANTOT > LIMDIARIO
+               DISPLAY "Se ha superado el limite diario de "
+                       "transferencias para esta cuenta"
+                       LINE 20 COLUMN 4
+               MOVE 2 TO CAMPO
+               GO TO REPEAT
+           END-IF.
+
+       PANTALLA14.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Ordenar transferencia" LINE 5 COLUMN 27.
+           MOVE CANTOT TO CANTFOR.
+           DISPLAY "Va a transferir "CANTFOR"E de su cuenta"
+                  LINE 7 COLUMN 19.
+           DISPLAY "a la cuenta "CDEST" cuyo titular es "NOMTIT
+                  LINE 8 COLUMN 12.
+           DISPLAY "Enter - Confirmar"
+                LINE 24 COLUMN 10.
+           DISPLAY "F1 - Cancelar"
+                LINE 24 COLUMN 50.   
+       REPEATX.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           IF TECLA <> " "
+               GO TO REPEATX
+           ELSE
+               ACCEPT ESCAP FROM ESCAPE KEY
+               IF ESCAP <> 13 AND ESCAP <> 01
+                   GO TO REPEATX
+               ELSE
+                  IF ESCAP = 01
+                      EXIT PROGRAM
+                  END-IF
+               END-IF
+           END-IF.
+       PANTALLA15.
+
+           OPEN I-O CLIENTESFILE.
+           MOVE DNIACT TO DNI
+           START CLIENTESFILE
+               KEY = DNI INVALID KEY GO TO ERR
+           END-START
+           READ CLIENTESFILE NEXT RECORD
+               AT END GO TO ERR
+	   END-READ
+           IF BLOQUEADA = "Y"
+               CLOSE CLIENTESFILE
+               GO TO ERR
+           END-IF.
+           MOVE NOMBAPE TO NOMBACT.
+           CLOSE CLIENTESFILE.
+
+       VALIDARDESTINO.
+           *> Se busca la cuenta destino ANTES de tocar el saldo del
+           *> emisor, para no debitar dinero que nunca llegaria a nadie.
+           *> Se usa la clave alterna CUENTA en lugar de recorrer todo
+           *> el fichero (ver req 019).
+           OPEN INPUT CLIENTESFILE.
+           MOVE CDEST TO CUENTA.
+           READ CLIENTESFILE
+               KEY IS CUENTA
+               INVALID KEY
+                   CLOSE CLIENTESFILE
+                   GO TO DESTNOENCONTRADA
+           END-READ.
+           MOVE DNI TO DESTDNI.
+           CLOSE CLIENTESFILE.
+
+       DEBITAR.
+           *> Se comprueba que la cuenta siga siendo legible antes de
+           *> pasar a la pantalla de confirmacion; el saldo definitivo
+           *> se calcula y confirma mas tarde, en COMMITSALDOS, sobre
+           *> una lectura bloqueada.
+           OPEN I-O CLIENTESFILE.
+           MOVE DNIACT TO DNI.
+           START CLIENTESFILE
+               KEY = DNI INVALID KEY GO TO ERR
+           END-START.
+           READ CLIENTESFILE NEXT RECORD
+               AT END GO TO ERR
+           END-READ.
+           CLOSE CLIENTESFILE.
+
+       ACREDITAR.
+           OPEN I-O CLIENTESFILE.
+           MOVE DESTDNI TO DNI.
+           START CLIENTESFILE
+               KEY = DNI INVALID KEY GO TO ERR
+           END-START.
+           READ CLIENTESFILE NEXT RECORD
+               AT END GO TO ERR
+           END-READ.
+           CLOSE CLIENTESFILE.
+
+           *> CALCULAR LASTID y FECHA
+           GO TO CALCULARCOSAS.
+
+       COMMITSALDOS.
+           *> Las dos cuentas se bloquean siempre en el mismo orden
+           *> global (por DNI ascendente), nunca emisor-luego-destino,
+           *> para que dos transferencias cruzadas entre las mismas
+           *> cuentas (A->B y B->A) no puedan interbloquearse esperando
+           *> cada una el bloqueo que tiene la otra.
+           MOVE "N" TO SEGUNDOPASO.
+           IF DNIACT < DESTDNI
+               GO TO COMMITORIGEN
+           ELSE
+               GO TO COMMITDESTINO
+           END-IF.
+
+       COMMITORIGEN.
+           *> El saldo se confirma sobre el SALDO leido en este
+           *> instante (no sobre el que se leyo al principio de la
+           *> transferencia), y el movimiento se escribe con ese mismo
+           *> saldo ya bloqueado, para que no quede un SALDOCUENTA
+           *> obsoleto si otra sesion modifico la cuenta mientras tanto.
+           OPEN I-O CLIENTESFILE.
+           MOVE DNIACT TO DNI.
+           START CLIENTESFILE
+               KEY = DNI INVALID KEY GO TO ERR
+           END-START.
+           READ CLIENTESFILE WITH LOCK
+               AT END GO TO ERR
+           END-READ.
+           SUBTRACT CANTOT FROM SALDO GIVING SALDO.
+           MOVE SALDO TO NEWSALDOACT.
+
+           *> Se revalida el limite minimo (y que el saldo no quede
+           *> negativo) sobre el SALDO ya bloqueado: el de COMPROBAR se
+           *> comprobo sobre una lectura sin bloquear, asi que dos
+           *> operaciones concurrentes sobre la misma cuenta (otra
+           *> transferencia, una compra...) podrian haber pasado esa
+           *> comprobacion contra el mismo saldo y, al serializarse
+           *> aqui por el bloqueo, dejar la cuenta por debajo de
+           *> SALDOMIN (ver req015/req017). Solo hace falta en el cargo
+           *> (este parrafo): el abono de COMMITDESTINO solo aumenta el
+           *> saldo y nunca puede incumplir un minimo.
+           OPEN INPUT LIMITESFILE.
+           IF FSLF = "35"
+               MOVE 0 TO SALDOMIN
+           ELSE
+               READ LIMITESFILE NEXT RECORD
+               CLOSE LIMITESFILE
+           END-IF.
+           IF NEWSALDOACT < 0 OR NEWSALDOACT < SALDOMIN
+               UNLOCK CLIENTESFILE
+               CLOSE CLIENTESFILE
+               GO TO ERR
+           END-IF.
+
+           OPEN I-O MOVIMIENTOSFILE.
+           MOVE MIDORIGEN TO MID.
+           MOVE FECHORACT TO FECHORA.
+           MOVE CUENTACT TO CUENTAMOV.
+           STRING "Transferencia a "NOMTIT" ("DESTDNI")"
+                 DELIMITED BY SIZE INTO CONCEPTO.
+           MOVE CANTOT TO CANTIDAD.
+           MULTIPLY CANTIDAD BY -1 GIVING CANTIDAD.
+           MOVE CDEST TO DESTINO.
+           MOVE 0 TO NUMESP.
+           MOVE 0 TO CANTENTR.
+           MOVE NEWSALDOACT TO SALDOCUENTA.
+           WRITE MOVIMIENTOSREC.
+           CLOSE MOVIMIENTOSFILE.
+
+           REWRITE CLIENTESREC.
+           UNLOCK CLIENTESFILE.
+           CLOSE CLIENTESFILE.
+
+           IF SEGUNDOPASO = "S"
+               GO TO COMMITFIN
+           END-IF.
+           MOVE "S" TO SEGUNDOPASO.
+           GO TO COMMITDESTINO.
+
+       COMMITDESTINO.
+           OPEN I-O CLIENTESFILE.
+           MOVE DESTDNI TO DNI.
+           START CLIENTESFILE
+               KEY = DNI INVALID KEY GO TO ERR
+           END-START.
+           READ CLIENTESFILE WITH LOCK
+               AT END GO TO ERR
+           END-READ.
+           ADD CANTOT TO SALDO GIVING SALDO.
+           MOVE SALDO TO DESTSALDO.
+
+           OPEN I-O MOVIMIENTOSFILE.
+           MOVE MIDDESTINO TO MID.
+           MOVE FECHORACT TO FECHORA.
+           MOVE CDEST TO CUENTAMOV.
+           STRING "Transferencia recibida de "NOMBACT" ("DNIACT")"
+                 DELIMITED BY SIZE INTO CONCEPTO.
+           MOVE CANTOT TO CANTIDAD.
+           MOVE "" TO DESTINO.
+           MOVE 0 TO NUMESP.
+           MOVE 0 TO CANTENTR.
+           MOVE DESTSALDO TO SALDOCUENTA.
+           WRITE MOVIMIENTOSREC.
+           CLOSE MOVIMIENTOSFILE.
+
+           REWRITE CLIENTESREC.
+           UNLOCK CLIENTESFILE.
+           CLOSE CLIENTESFILE.
+
+           IF SEGUNDOPASO = "S"
+               GO TO COMMITFIN
+           END-IF.
+           MOVE "S" TO SEGUNDOPASO.
+           GO TO COMMITORIGEN.
+
+       COMMITFIN.
+           MOVE "N" TO EOF.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Ordenar transferencia" LINE 5 COLUMN 27.
+           DISPLAY "Transferencia realizada correctamente!"
+                   LINE 9 COLUMN 17.
+           DISPLAY "Enter - Aceptar"
+                LINE 20 COLUMN 29.
+       REPEATB.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           IF TECLA <> " "
+               GO TO REPEATB
+           ELSE
+               ACCEPT ESCAP FROM ESCAPE KEY
+               IF ESCAP <> 13
+                   GO TO REPEAT
+               ELSE
+                   EXIT PROGRAM
+               END-IF
+           END-IF.
+       CALCULARCOSAS.
+           *> CALCULO FECHACT Y LASTID
+           ACCEPT FECHA FROM DATE.
+           ACCEPT HORA FROM TIME.
+           MULTIPLY FECHA BY 10000 GIVING FECHORACT.
+           DIVIDE HORA BY 10000 GIVING HORAMIN.
+           ADD HORAMIN TO FECHORACT GIVING FECHORACT.
+
+           *> El siguiente MID se lee del registro de control en
+           *> lugar de recorrer todo MOVIMIENTOSFILE.
+           *> El registro de control se bloquea entre la lectura y el
+           *> REWRITE, igual que CLIENTESFILE, para que dos
+           *> transacciones concurrentes (p.ej. esta transferencia y
+           *> una compra) no puedan leer el mismo ULTIMOMID y generar
+           *> un MID duplicado.
+           OPEN I-O MOVCONTROLFILE.
+           IF FSMC = "35"
+               OPEN OUTPUT MOVCONTROLFILE
+               MOVE 0 TO ULTIMOMID
+               WRITE MOVCONTROLREC
+               CLOSE MOVCONTROLFILE
+               OPEN I-O MOVCONTROLFILE
+           END-IF.
+           READ MOVCONTROLFILE NEXT RECORD WITH LOCK.
+           *> Una transferencia escribe 2 movimientos (cargo y abono),
+           *> asi que se reservan 2 MID de una vez.
+           ADD 1 TO ULTIMOMID GIVING LASTID.
+           COMPUTE ULTIMOMID = LASTID + 1.
+           REWRITE MOVCONTROLREC.
+           UNLOCK MOVCONTROLFILE.
+           CLOSE MOVCONTROLFILE.
+           MOVE LASTID TO MIDORIGEN.
+           ADD 1 TO LASTID GIVING MIDDESTINO.
+           GO TO COMMITSALDOS.
+
+       DESTNOENCONTRADA.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+           DISPLAY "Lo sentimos, la cuenta destino no existe"
+               LINE 12 COLUMN 15.
+           DISPLAY "Enter - Aceptar"
+               LINE 20 COLUMN 29.
+       REPEATND.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           IF TECLA <> " "
+             GO TO REPEATND
+           ELSE
+             ACCEPT ESCAP FROM ESCAPE KEY
+             IF ESCAP <> 13
+               GO TO REPEATND
+             END-IF
+           END-IF.
+           EXIT PROGRAM.
+
+       ERR.
+           DISPLAY ' ' ERASE LINE 1 COLUMN 1.
+           DISPLAY "Lo siento, no se pudo procesar su peticion"
+               LINE 12 COLUMN 15.
+           DISPLAY "Enter - Aceptar"
+               LINE 20 COLUMN 29.
+       REPEATE.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           IF TECLA <> " "
+             GO TO REPEATE
+           ELSE
+             ACCEPT ESCAP FROM ESCAPE KEY
+             IF ESCAP <> 13
+               GO TO REPEATE
+             END-IF
+           END-IF.
+           EXIT PROGRAM.
+
        END PROGRAM TRANSFER.
\ No newline at end of file
