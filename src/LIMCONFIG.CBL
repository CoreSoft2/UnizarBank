@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIMCONFIG.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT LIMITESFILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FSLF.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD LIMITESFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "LIMITES.DAT".
+               01 LIMITESREC.
+                 02 LIMDIARIO PIC 9999999V99.
+                 02 SALDOMIN  PIC 9999999V99.
+
+       WORKING-STORAGE SECTION.
+           77 FSLF   PIC XX.
+           77 TECLA  PIC X(01).
+           77 ESCAP  PIC 99.
+           77 LIMDIARIOFORMA PIC Z,ZZZ,ZZ9.99.
+           77 SALDOMINFORMA  PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           *> Registro unico de configuracion, igual que MOVCONTROLFILE:
+           *> se autoinicializa la primera vez con limites "sin limite".
+           OPEN I-O LIMITESFILE.
+           IF FSLF = "35"
+               OPEN OUTPUT LIMITESFILE
+               MOVE 9999999.99 TO LIMDIARIO
+               MOVE 0 TO SALDOMIN
+               WRITE LIMITESREC
+               CLOSE LIMITESFILE
+               OPEN I-O LIMITESFILE
+           END-IF.
+           READ LIMITESFILE NEXT RECORD.
+
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Configuracion de limites de transferencia/compra"
+                   LINE 5 COLUMN 14.
+           DISPLAY "Limite diario por cuenta: " LINE 9 COLUMN 15.
+           MOVE LIMDIARIO TO LIMDIARIOFORMA.
+           DISPLAY LIMDIARIOFORMA LINE 9 COLUMN 42.
+           DISPLAY "Saldo minimo tras la operacion: " LINE 11 COLUMN 15.
+           MOVE SALDOMIN TO SALDOMINFORMA.
+           DISPLAY SALDOMINFORMA LINE 11 COLUMN 48.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 10.
+           DISPLAY "F1 - Cancelar" LINE 24 COLUMN 50.
+
+           ACCEPT LIMDIARIO LINE 9 COLUMN 42
+               ON EXCEPTION GO TO CANCELAR
+           END-ACCEPT.
+           ACCEPT SALDOMIN LINE 11 COLUMN 48
+               ON EXCEPTION GO TO CANCELAR
+           END-ACCEPT.
+
+           REWRITE LIMITESREC.
+           CLOSE LIMITESFILE.
+           DISPLAY ' ' ERASE EOS LINE 14 COLUMN 1.
+           DISPLAY "Limites actualizados correctamente" LINE 14 COLUMN 15.
+           DISPLAY "Enter - Salir" LINE 24 COLUMN 10.
+       REPEATFIN.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           IF TECLA <> " "
+               GO TO REPEATFIN
+           ELSE
+               ACCEPT ESCAP FROM ESCAPE KEY
+               IF ESCAP <> 13
+                   GO TO REPEATFIN
+               END-IF
+           END-IF.
+           EXIT PROGRAM.
+
+       CANCELAR.
+           CLOSE LIMITESFILE.
+           EXIT PROGRAM.
+
+       END PROGRAM LIMCONFIG.
