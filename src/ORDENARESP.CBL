@@ -1,4 +1,4 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. ORDENARESP.
 	   
        AUTHOR. J Tello y S Josa
@@ -12,7 +12,7 @@ IDENTIFICATION DIVISION.
            RECORD KEY IS NUM
            FILE STATUS IS FSEF.
 	   
-	   SELECT ORDEREDESP ASSIGN TO SORT.
+	   SELECT ORDEREDESP ASSIGN TO "ESPSORT.TMP".
 	   
 	   SELECT ORDEREDFILEESP ASSIGN TO DISK
            ORGANIZATION IS RELATIVE
@@ -32,25 +32,28 @@ IDENTIFICATION DIVISION.
                  02 FECHA PIC 9(6). *> AAMMDD
                  02 PRECIO PIC 999V99.
                  02 DISPONIBLES PIC 99999.
-                 
-               SD ORDEREDESP.            
+                 02 ASIGNADAS PIC 99999.
+
+               SD ORDEREDESP.
                01 ESPECTACULOSRECO.
                  02 NUMO      PIC 9(3).
-                 02 NOMBREO   PIC X(20). 
+                 02 NOMBREO   PIC X(20).
                  02 DESCRIPCIONO   PIC X(20).
                  02 FECHAO PIC 9(6). *> AAMMDD
                  02 PRECIOO PIC 999V99.
                  02 DISPONIBLESO PIC 99999.
+                 02 ASIGNADASO PIC 99999.
                FD ORDEREDFILEESP
                    LABEL RECORDS ARE STANDARD
                    VALUE OF FILE-ID IS "ORDEREDESP.DAT".
                01 ESPECTACULOSRECOF.
                  02 NUMOF     PIC 9(3).
-                 02 NOMBREOF   PIC X(20). 
+                 02 NOMBREOF   PIC X(20).
                  02 DESCRIPCIONOF   PIC X(20).
                  02 FECHAOF PIC 9(6). *> AAMMDD
                  02 PRECIOOF PIC 999V99.
                  02 DISPONIBLESOF PIC 99999.
+                 02 ASIGNADASOF PIC 99999.
                
                  
        WORKING-STORAGE SECTION.
@@ -90,6 +93,7 @@ IDENTIFICATION DIVISION.
                 MOVE FECHA TO FECHAO.
                 MOVE PRECIO TO PRECIOO.
                 MOVE DISPONIBLES TO DISPONIBLESO.
+                MOVE ASIGNADAS TO ASIGNADASO.
                 RELEASE ESPECTACULOSRECO.
                 GO TO LEER1.
             FIN-CAR.
@@ -107,6 +111,7 @@ IDENTIFICATION DIVISION.
                 MOVE FECHAO TO FECHAOF.
                 MOVE PRECIOO TO PRECIOOF.
                 MOVE DISPONIBLESO TO DISPONIBLESOF.
+                MOVE ASIGNADASO TO ASIGNADASOF.
                 WRITE ESPECTACULOSRECOF.
                 ADD 1 TO EKEY GIVING EKEY.
                 GO TO COPIAF.
