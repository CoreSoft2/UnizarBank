@@ -0,0 +1,299 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANTESP.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT ESPECTACULOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NUM
+           FILE STATUS IS FSEF.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD ESPECTACULOSFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "ESPECTACULOS.DAT".
+               01 ESPECTACULOSREC.
+                 02 NUM      PIC 9(3).
+                 02 NOMBRE   PIC X(20).
+                 02 DESCRIPCION   PIC X(20).
+                 02 FECHA PIC 9(6). *> AAMMDD
+                 02 PRECIO PIC 999V99.
+                 02 DISPONIBLES PIC 99999.
+                 02 ASIGNADAS PIC 99999. *> entradas puestas a la venta al dar de alta
+
+       WORKING-STORAGE SECTION.
+           77 FSEF    PIC XX.
+           77 TECLA   PIC X(01).
+           77 ESCAP   PIC 99.
+           77 OPCION  PIC 9 VALUE 0.
+           77 EOF     PIC X VALUE "N".
+           77 PRECIOFORMA PIC ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Mantenimiento de espectaculos" LINE 5 COLUMN 25.
+           DISPLAY "1 - Alta de espectaculo" LINE 9 COLUMN 25.
+           DISPLAY "2 - Modificacion de espectaculo" LINE 11 COLUMN 25.
+           DISPLAY "3 - Baja de espectaculo" LINE 13 COLUMN 25.
+           DISPLAY "4 - Salir" LINE 15 COLUMN 25.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 10.
+       ELEGIR.
+           ACCEPT OPCION LINE 17 COLUMN 25
+               ON EXCEPTION GO TO SALIDA
+           END-ACCEPT.
+           EVALUATE OPCION
+               WHEN 1
+                   GO TO ALTA
+               WHEN 2
+                   GO TO MODIFICAR
+               WHEN 3
+                   GO TO BAJA
+               WHEN 4
+                   GO TO SALIDA
+               WHEN OTHER
+                   GO TO ELEGIR
+           END-EVALUATE.
+
+       ALTA.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Alta de espectaculo" LINE 5 COLUMN 28.
+           DISPLAY "Numero: " LINE 8 COLUMN 20.
+           DISPLAY "Nombre: " LINE 10 COLUMN 20.
+           DISPLAY "Descripcion: " LINE 12 COLUMN 20.
+           DISPLAY "Fecha (AAMMDD): " LINE 14 COLUMN 20.
+           DISPLAY "Precio: " LINE 16 COLUMN 20.
+           DISPLAY "Entradas disponibles: " LINE 18 COLUMN 20.
+           DISPLAY "F1 - Cancelar" LINE 24 COLUMN 50.
+
+           OPEN I-O ESPECTACULOSFILE.
+           ACCEPT NUM LINE 8 COLUMN 28
+               ON EXCEPTION GO TO CANCELARALTA
+           END-ACCEPT.
+           START ESPECTACULOSFILE
+               KEY = NUM
+               INVALID KEY GO TO PEDIRDATOSALTA
+           END-START.
+           DISPLAY "Ese numero de espectaculo ya existe"
+                   LINE 20 COLUMN 15.
+           GO TO CANCELARALTA.
+
+       PEDIRDATOSALTA.
+           ACCEPT NOMBRE LINE 10 COLUMN 28
+               ON EXCEPTION GO TO CANCELARALTA
+           END-ACCEPT.
+           ACCEPT DESCRIPCION LINE 12 COLUMN 33
+               ON EXCEPTION GO TO CANCELARALTA
+           END-ACCEPT.
+           ACCEPT FECHA LINE 14 COLUMN 36
+               ON EXCEPTION GO TO CANCELARALTA
+           END-ACCEPT.
+           ACCEPT PRECIO LINE 16 COLUMN 28
+               ON EXCEPTION GO TO CANCELARALTA
+           END-ACCEPT.
+           ACCEPT DISPONIBLES LINE 18 COLUMN 42
+               ON EXCEPTION GO TO CANCELARALTA
+           END-ACCEPT.
+           MOVE DISPONIBLES TO ASIGNADAS.
+
+           WRITE ESPECTACULOSREC.
+           CLOSE ESPECTACULOSFILE.
+           DISPLAY ' ' ERASE EOS LINE 20 COLUMN 1.
+           DISPLAY "Espectaculo dado de alta correctamente"
+                   LINE 20 COLUMN 15.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 10.
+       REPEATALTA.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           IF TECLA <> " "
+               GO TO REPEATALTA
+           ELSE
+               ACCEPT ESCAP FROM ESCAPE KEY
+               IF ESCAP <> 13
+                   GO TO REPEATALTA
+               END-IF
+           END-IF.
+           GO TO MAIN-PARA.
+
+       CANCELARALTA.
+           CLOSE ESPECTACULOSFILE.
+           GO TO MAIN-PARA.
+
+       MODIFICAR.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Modificacion de espectaculo" LINE 5 COLUMN 24.
+           DISPLAY "Numero: " LINE 8 COLUMN 20.
+           DISPLAY "F1 - Cancelar" LINE 24 COLUMN 50.
+
+           OPEN I-O ESPECTACULOSFILE.
+           ACCEPT NUM LINE 8 COLUMN 28
+               ON EXCEPTION GO TO CANCELARMOD
+           END-ACCEPT.
+           START ESPECTACULOSFILE
+               KEY = NUM
+               INVALID KEY GO TO MODNOENCONTRADO
+           END-START.
+           READ ESPECTACULOSFILE NEXT
+               AT END GO TO MODNOENCONTRADO
+           END-READ.
+
+           DISPLAY "Nombre: " LINE 10 COLUMN 20.
+           DISPLAY NOMBRE LINE 10 COLUMN 28.
+           DISPLAY "Descripcion: " LINE 12 COLUMN 20.
+           DISPLAY DESCRIPCION LINE 12 COLUMN 33.
+           DISPLAY "Fecha (AAMMDD): " LINE 14 COLUMN 20.
+           DISPLAY FECHA LINE 14 COLUMN 36.
+           DISPLAY "Precio: " LINE 16 COLUMN 20.
+           MOVE PRECIO TO PRECIOFORMA.
+           DISPLAY PRECIOFORMA LINE 16 COLUMN 28.
+           DISPLAY "Entradas disponibles: " LINE 18 COLUMN 20.
+           DISPLAY DISPONIBLES LINE 18 COLUMN 42.
+
+           ACCEPT NOMBRE LINE 10 COLUMN 28
+               ON EXCEPTION GO TO CANCELARMOD
+           END-ACCEPT.
+           ACCEPT DESCRIPCION LINE 12 COLUMN 33
+               ON EXCEPTION GO TO CANCELARMOD
+           END-ACCEPT.
+           ACCEPT FECHA LINE 14 COLUMN 36
+               ON EXCEPTION GO TO CANCELARMOD
+           END-ACCEPT.
+           ACCEPT PRECIO LINE 16 COLUMN 28
+               ON EXCEPTION GO TO CANCELARMOD
+           END-ACCEPT.
+           ACCEPT DISPONIBLES LINE 18 COLUMN 42
+               ON EXCEPTION GO TO CANCELARMOD
+           END-ACCEPT.
+           *> Si se amplia el aforo por encima de lo asignado
+           *> originalmente, ASIGNADAS sube con el, para que el informe
+           *> de ventas por espectaculo siga reflejando el total puesto
+           *> a la venta y no solo el primer alta.
+           IF DISPONIBLES > ASIGNADAS
+               MOVE DISPONIBLES TO ASIGNADAS
+           END-IF.
+
+           REWRITE ESPECTACULOSREC.
+           CLOSE ESPECTACULOSFILE.
+           DISPLAY ' ' ERASE EOS LINE 20 COLUMN 1.
+           DISPLAY "Espectaculo modificado correctamente"
+                   LINE 20 COLUMN 15.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 10.
+       REPEATMOD.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           IF TECLA <> " "
+               GO TO REPEATMOD
+           ELSE
+               ACCEPT ESCAP FROM ESCAPE KEY
+               IF ESCAP <> 13
+                   GO TO REPEATMOD
+               END-IF
+           END-IF.
+           GO TO MAIN-PARA.
+
+       MODNOENCONTRADO.
+           DISPLAY "No existe ese espectaculo" LINE 20 COLUMN 15.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 10.
+       REPEATMODNE.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           IF TECLA <> " "
+               GO TO REPEATMODNE
+           ELSE
+               ACCEPT ESCAP FROM ESCAPE KEY
+               IF ESCAP <> 13
+                   GO TO REPEATMODNE
+               END-IF
+           END-IF.
+           GO TO CANCELARMOD.
+
+       CANCELARMOD.
+           CLOSE ESPECTACULOSFILE.
+           GO TO MAIN-PARA.
+
+       BAJA.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Baja de espectaculo" LINE 5 COLUMN 28.
+           DISPLAY "Numero: " LINE 8 COLUMN 20.
+           DISPLAY "F1 - Cancelar" LINE 24 COLUMN 50.
+
+           OPEN I-O ESPECTACULOSFILE.
+           ACCEPT NUM LINE 8 COLUMN 28
+               ON EXCEPTION GO TO CANCELARBAJA
+           END-ACCEPT.
+           START ESPECTACULOSFILE
+               KEY = NUM
+               INVALID KEY GO TO BAJANOENCONTRADA
+           END-START.
+           READ ESPECTACULOSFILE NEXT
+               AT END GO TO BAJANOENCONTRADA
+           END-READ.
+
+           DISPLAY "Nombre: "NOMBRE LINE 10 COLUMN 20.
+           DISPLAY "Se va a dar de baja este espectaculo"
+                   LINE 12 COLUMN 20.
+           DISPLAY "Enter - Confirmar" LINE 24 COLUMN 10.
+           DISPLAY "F1 - Cancelar" LINE 24 COLUMN 50.
+       REPEATBAJACONF.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           IF TECLA <> " "
+               GO TO REPEATBAJACONF
+           ELSE
+               ACCEPT ESCAP FROM ESCAPE KEY
+               IF ESCAP = 01
+                   GO TO CANCELARBAJA
+               ELSE
+                   IF ESCAP <> 13
+                       GO TO REPEATBAJACONF
+                   END-IF
+               END-IF
+           END-IF.
+
+           DELETE ESPECTACULOSFILE RECORD.
+           CLOSE ESPECTACULOSFILE.
+           DISPLAY ' ' ERASE EOS LINE 14 COLUMN 1.
+           DISPLAY "Espectaculo dado de baja correctamente"
+                   LINE 14 COLUMN 15.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 10.
+       REPEATBAJA.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           IF TECLA <> " "
+               GO TO REPEATBAJA
+           ELSE
+               ACCEPT ESCAP FROM ESCAPE KEY
+               IF ESCAP <> 13
+                   GO TO REPEATBAJA
+               END-IF
+           END-IF.
+           GO TO MAIN-PARA.
+
+       BAJANOENCONTRADA.
+           DISPLAY "No existe ese espectaculo" LINE 20 COLUMN 15.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 10.
+       REPEATBAJANE.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           IF TECLA <> " "
+               GO TO REPEATBAJANE
+           ELSE
+               ACCEPT ESCAP FROM ESCAPE KEY
+               IF ESCAP <> 13
+                   GO TO REPEATBAJANE
+               END-IF
+           END-IF.
+           GO TO CANCELARBAJA.
+
+       CANCELARBAJA.
+           CLOSE ESPECTACULOSFILE.
+           GO TO MAIN-PARA.
+
+       SALIDA.
+           EXIT PROGRAM.
+
+       END PROGRAM MANTESP.
