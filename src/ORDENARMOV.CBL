@@ -1,4 +1,4 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. ORDENARMOV.
 	   
        AUTHOR. J Tello y S Josa
@@ -12,7 +12,7 @@ IDENTIFICATION DIVISION.
            RECORD KEY IS MID
            FILE STATUS IS FSMF.
 	   
-	   SELECT ORDEREDMOV ASSIGN TO SORT.
+	   SELECT ORDEREDMOV ASSIGN TO "MOVSORT.TMP".
 	   
 	   SELECT ORDEREDFILE ASSIGN TO DISK
            ORGANIZATION IS RELATIVE
@@ -30,18 +30,22 @@ IDENTIFICATION DIVISION.
                  02 FECHORA  PIC 9999999999. *> AAMMDDHHMM
                  02 CUENTAMOV   PIC X(10).
                  02 CONCEPTO PIC X(40).
-                 02 CANTIDAD PIC S999V99.
+                 02 CANTIDAD PIC S9999999V99.
                  02 DESTINO  PIC X(10) VALUE "".
                  02 SALDOCUENTA    PIC 9999999V99.
-               SD ORDEREDMOV.            
+                 02 NUMESP PIC 9(3) VALUE 0.
+                 02 CANTENTR PIC 9(5) VALUE 0.
+               SD ORDEREDMOV.
                01 MOVIMIENTOSRECO.
                  02 MIDO      PIC 9(9).
                  02 FECHORAO  PIC 9999999999. *> AAMMDDHHMM
                  02 CUENTAMOVO   PIC X(10).
                  02 CONCEPTOO PIC X(40).
-                 02 CANTIDADO PIC S999V99.
-                 02 DESTINOO  PIC X(10) VALUE "".  
+                 02 CANTIDADO PIC S9999999V99.
+                 02 DESTINOO  PIC X(10) VALUE "".
                  02 SALDOCUENTAO    PIC 9999999V99.
+                 02 NUMESPO PIC 9(3) VALUE 0.
+                 02 CANTENTRO PIC 9(5) VALUE 0.
                FD ORDEREDFILE
                    LABEL RECORDS ARE STANDARD
                    VALUE OF FILE-ID IS "ORDEREDMOV.DAT".
@@ -50,10 +54,12 @@ IDENTIFICATION DIVISION.
                  02 FECHORAOF  PIC 9999999999. *> AAMMDDHHMM
                  02 CUENTAMOVOF   PIC X(10).
                  02 CONCEPTOOF PIC X(40).
-                 02 CANTIDADOF PIC S999V99.
+                 02 CANTIDADOF PIC S9999999V99.
                  02 DESTINOOF PIC X(10) VALUE "".
                  02 SALDOCUENTAOF    PIC 9999999V99.
-               
+                 02 NUMESPOF PIC 9(3) VALUE 0.
+                 02 CANTENTROF PIC 9(5) VALUE 0.
+
                  
        WORKING-STORAGE SECTION.
        
@@ -88,6 +94,8 @@ IDENTIFICATION DIVISION.
                 MOVE CANTIDAD TO CANTIDADO.
                 MOVE DESTINO TO DESTINOO.
                 MOVE SALDOCUENTA TO SALDOCUENTAO.
+                MOVE NUMESP TO NUMESPO.
+                MOVE CANTENTR TO CANTENTRO.
                 RELEASE MOVIMIENTOSRECO.
                 GO TO LEER1.
             FIN-CAR.
@@ -106,6 +114,8 @@ IDENTIFICATION DIVISION.
                 MOVE CANTIDADO TO CANTIDADOF.
                 MOVE DESTINOO TO DESTINOOF.
                 MOVE SALDOCUENTAO TO SALDOCUENTAOF.
+                MOVE NUMESPO TO NUMESPOF.
+                MOVE CANTENTRO TO CANTENTROF.
                 WRITE MOVIMIENTOSRECOF.
                 ADD 1 TO MKEY GIVING MKEY.
                 GO TO COPIAF.
