@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRACTO.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT MOVIMIENTOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MID
+           FILE STATUS IS FSMF.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD MOVIMIENTOSFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "MOVIMIENTOS.DAT".
+               01 MOVIMIENTOSREC.
+                 02 MID      PIC 9(9).
+                 02 FECHORA  PIC 9999999999. *> AAMMDDHHMM
+                 02 CUENTAMOV   PIC X(10).
+                 02 CONCEPTO PIC X(40).
+                 02 CANTIDAD PIC S9999999V99.
+                 02 DESTINO  PIC X(10) VALUE "".
+                 02 SALDOCUENTA    PIC 9999999V99.
+                 02 NUMESP PIC 9(3) VALUE 0.
+                 02 CANTENTR PIC 9(5) VALUE 0.
+
+       WORKING-STORAGE SECTION.
+           77 FSMF      PIC XX.
+           77 EOF       PIC X VALUE "N".
+           77 CUENTAIN  PIC X(10).
+           77 DESDE     PIC 9(6).
+           77 HASTA     PIC 9(6).
+           77 FECHAMOV  PIC 9(6).
+           77 ENCONTRADOS PIC 9(5) VALUE 0.
+           77 CANTFORMAT PIC -Z,ZZZ,ZZ9.99.
+           77 SALDOFORMA PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           DISPLAY "Extracto de cuenta - indique los datos".
+           DISPLAY "Cuenta: " WITH NO ADVANCING.
+           ACCEPT CUENTAIN.
+           DISPLAY "Fecha desde (AAMMDD): " WITH NO ADVANCING.
+           ACCEPT DESDE.
+           DISPLAY "Fecha hasta (AAMMDD): " WITH NO ADVANCING.
+           ACCEPT HASTA.
+
+           OPEN INPUT MOVIMIENTOSFILE.
+
+           DISPLAY " ".
+           DISPLAY "Extracto de la cuenta " CUENTAIN.
+           DISPLAY "Periodo: " DESDE " a " HASTA.
+           DISPLAY "Fecha/Hora   Concepto                              "
+                   "  Cantidad        Saldo".
+
+       LEER.
+           READ MOVIMIENTOSFILE NEXT RECORD
+               AT END MOVE "Y" TO EOF
+           END-READ.
+           IF EOF = "Y"
+               GO TO FIN
+           END-IF.
+           IF CUENTAMOV NOT = CUENTAIN
+               GO TO LEER
+           END-IF.
+           DIVIDE FECHORA BY 10000 GIVING FECHAMOV.
+           IF FECHAMOV < DESDE OR FECHAMOV > HASTA
+               GO TO LEER
+           END-IF.
+
+           MOVE CANTIDAD TO CANTFORMAT.
+           MOVE SALDOCUENTA TO SALDOFORMA.
+           DISPLAY FECHORA " " CONCEPTO " " CANTFORMAT " " SALDOFORMA.
+           ADD 1 TO ENCONTRADOS.
+           GO TO LEER.
+
+       FIN.
+           CLOSE MOVIMIENTOSFILE.
+           DISPLAY " ".
+           DISPLAY "Movimientos listados: " ENCONTRADOS.
+           EXIT PROGRAM.
+
+       END PROGRAM EXTRACTO.
