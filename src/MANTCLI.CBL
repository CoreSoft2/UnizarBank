@@ -0,0 +1,407 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANTCLI.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT CLIENTESFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DNI
+           ALTERNATE RECORD KEY IS CUENTA
+           LOCK MODE IS MANUAL
+           FILE STATUS IS FSCF.
+
+	   SELECT AUDITFILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FSAU.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD CLIENTESFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CLIENTES.DAT".
+               01 CLIENTESREC.
+                 02 DNI      PIC X(9).
+                 02 NOMBAPE  PIC X(40).
+                 02 TEL      PIC X(12).
+                 02 DIR      PIC X(30).
+                 02 CUENTA   PIC X(10).
+                 02 SALDO    PIC 9999999V99.
+                 02 BLOQUEADA PIC X(1). *> Y o N
+                 02 CLAVE    PIC X(15).
+
+	       FD AUDITFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "AUDIT.DAT".
+               01 AUDITREC.
+                 02 AUDITFECHORA PIC 9999999999. *> AAMMDDHHMM
+                 02 AUDITORIGEN  PIC X(10).
+                 02 AUDITDNI     PIC X(9).
+                 02 AUDITACCION  PIC X(20).
+                 02 AUDITDETALLE PIC X(40).
+
+       WORKING-STORAGE SECTION.
+           77 FSCF    PIC XX.
+           77 FSAU    PIC XX.
+           77 TECLA   PIC X(01).
+           77 ESCAP   PIC 99.
+           77 OPCION  PIC 9 VALUE 0.
+           77 BLOQUIN PIC X(1).
+           77 BLOQANT PIC X(1).
+           77 CLAVEANT PIC X(15).
+           77 AUDFECHAB PIC 9(6).
+           77 AUDHORA   PIC 9(8).
+           77 AUDHORAMIN PIC 9(4).
+           77 SALDOFORMA PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Mantenimiento de clientes" LINE 5 COLUMN 27.
+           DISPLAY "1 - Alta de cliente" LINE 9 COLUMN 25.
+           DISPLAY "2 - Modificacion de datos" LINE 11 COLUMN 25.
+           DISPLAY "3 - Bloquear/Desbloquear cuenta" LINE 13 COLUMN 25.
+           DISPLAY "4 - Salir" LINE 15 COLUMN 25.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 10.
+       ELEGIR.
+           ACCEPT OPCION LINE 17 COLUMN 25
+               ON EXCEPTION GO TO SALIDA
+           END-ACCEPT.
+           EVALUATE OPCION
+               WHEN 1
+                   GO TO ALTA
+               WHEN 2
+                   GO TO MODIFICAR
+               WHEN 3
+                   GO TO BLOQUEO
+               WHEN 4
+                   GO TO SALIDA
+               WHEN OTHER
+                   GO TO ELEGIR
+           END-EVALUATE.
+
+       ALTA.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Alta de cliente" LINE 5 COLUMN 30.
+           DISPLAY "DNI: " LINE 8 COLUMN 20.
+           DISPLAY "Nombre y apellidos: " LINE 10 COLUMN 20.
+           DISPLAY "Telefono: " LINE 12 COLUMN 20.
+           DISPLAY "Direccion: " LINE 14 COLUMN 20.
+           DISPLAY "Cuenta: " LINE 16 COLUMN 20.
+           DISPLAY "Clave: " LINE 18 COLUMN 20.
+           DISPLAY "F1 - Cancelar" LINE 24 COLUMN 50.
+
+           OPEN I-O CLIENTESFILE.
+           ACCEPT DNI LINE 8 COLUMN 26
+               ON EXCEPTION GO TO CANCELARALTA
+           END-ACCEPT.
+           START CLIENTESFILE
+               KEY = DNI
+               INVALID KEY GO TO PEDIRDATOSALTA
+           END-START.
+           DISPLAY "Ya existe un cliente con ese DNI"
+                   LINE 20 COLUMN 15.
+           GO TO CANCELARALTA.
+
+       PEDIRDATOSALTA.
+           ACCEPT NOMBAPE LINE 10 COLUMN 41
+               ON EXCEPTION GO TO CANCELARALTA
+           END-ACCEPT.
+           ACCEPT TEL LINE 12 COLUMN 31
+               ON EXCEPTION GO TO CANCELARALTA
+           END-ACCEPT.
+           ACCEPT DIR LINE 14 COLUMN 32
+               ON EXCEPTION GO TO CANCELARALTA
+           END-ACCEPT.
+           ACCEPT CUENTA LINE 16 COLUMN 29
+               ON EXCEPTION GO TO CANCELARALTA
+           END-ACCEPT.
+           *> Misma comprobacion que la del DNI, pero por la clave
+           *> alterna CUENTA: sin ella, un numero de cuenta repetido
+           *> rompe el indice alterno (ver req 019) al escribir.
+           START CLIENTESFILE
+               KEY = CUENTA
+               INVALID KEY GO TO CUENTAOKALTA
+           END-START.
+           DISPLAY "Ya existe un cliente con esa cuenta"
+                   LINE 20 COLUMN 15.
+           GO TO CANCELARALTA.
+
+       CUENTAOKALTA.
+           ACCEPT CLAVE LINE 18 COLUMN 28
+               ON EXCEPTION GO TO CANCELARALTA
+           END-ACCEPT.
+           MOVE 0 TO SALDO.
+           MOVE "N" TO BLOQUEADA.
+
+           WRITE CLIENTESREC
+               INVALID KEY
+                   DISPLAY ' ' ERASE EOS LINE 20 COLUMN 1
+                   DISPLAY "No se pudo dar de alta: el DNI o la "
+                           "cuenta ya existen" LINE 20 COLUMN 15
+                   CLOSE CLIENTESFILE
+                   GO TO REPEATALTA
+               NOT INVALID KEY
+                   CLOSE CLIENTESFILE
+                   DISPLAY ' ' ERASE EOS LINE 20 COLUMN 1
+                   DISPLAY "Cliente dado de alta correctamente"
+                           LINE 20 COLUMN 15
+           END-WRITE.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 10.
+       REPEATALTA.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           IF TECLA <> " "
+               GO TO REPEATALTA
+           ELSE
+               ACCEPT ESCAP FROM ESCAPE KEY
+               IF ESCAP <> 13
+                   GO TO REPEATALTA
+               END-IF
+           END-IF.
+           GO TO MAIN-PARA.
+
+       CANCELARALTA.
+           CLOSE CLIENTESFILE.
+           GO TO MAIN-PARA.
+
+       MODIFICAR.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Modificacion de datos de cliente" LINE 5 COLUMN 22.
+           DISPLAY "DNI: " LINE 8 COLUMN 20.
+           DISPLAY "F1 - Cancelar" LINE 24 COLUMN 50.
+
+           OPEN I-O CLIENTESFILE.
+           ACCEPT DNI LINE 8 COLUMN 26
+               ON EXCEPTION GO TO CANCELARMOD
+           END-ACCEPT.
+           *> El registro se bloquea (LOCK MODE IS MANUAL en el SELECT)
+           *> desde la lectura hasta el REWRITE, igual que en
+           *> TRANSFER/COMPRAR/INTERES/REEMBOLSO, para que una
+           *> transferencia, compra o abono de intereses concurrente
+           *> sobre la misma cuenta no pueda ver su cambio de SALDO
+           *> sobrescrito por este REWRITE.
+           START CLIENTESFILE
+               KEY = DNI
+               INVALID KEY GO TO MODNOENCONTRADO
+           END-START.
+           READ CLIENTESFILE NEXT WITH LOCK
+               AT END GO TO MODNOENCONTRADO
+           END-READ.
+
+           DISPLAY "Nombre y apellidos: " LINE 10 COLUMN 20.
+           DISPLAY NOMBAPE LINE 10 COLUMN 41.
+           DISPLAY "Telefono: " LINE 12 COLUMN 20.
+           DISPLAY TEL LINE 12 COLUMN 31.
+           DISPLAY "Direccion: " LINE 14 COLUMN 20.
+           DISPLAY DIR LINE 14 COLUMN 32.
+           DISPLAY "Cuenta: " LINE 16 COLUMN 20.
+           DISPLAY CUENTA LINE 16 COLUMN 29.
+           DISPLAY "Clave: " LINE 18 COLUMN 20.
+           DISPLAY CLAVE LINE 18 COLUMN 28.
+           MOVE CLAVE TO CLAVEANT.
+
+           ACCEPT NOMBAPE LINE 10 COLUMN 41
+               ON EXCEPTION GO TO CANCELARMOD
+           END-ACCEPT.
+           ACCEPT TEL LINE 12 COLUMN 31
+               ON EXCEPTION GO TO CANCELARMOD
+           END-ACCEPT.
+           ACCEPT DIR LINE 14 COLUMN 32
+               ON EXCEPTION GO TO CANCELARMOD
+           END-ACCEPT.
+           ACCEPT CUENTA LINE 16 COLUMN 29
+               ON EXCEPTION GO TO CANCELARMOD
+           END-ACCEPT.
+           ACCEPT CLAVE LINE 18 COLUMN 28
+               ON EXCEPTION GO TO CANCELARMOD
+           END-ACCEPT.
+
+           *> La cuenta pudo cambiarse a un valor ya usado por otro
+           *> cliente; sin el INVALID KEY, esa colision contra la clave
+           *> alterna CUENTA (ver req 019) abortaria el run unit.
+           REWRITE CLIENTESREC
+               INVALID KEY
+                   UNLOCK CLIENTESFILE
+                   CLOSE CLIENTESFILE
+                   DISPLAY ' ' ERASE EOS LINE 20 COLUMN 1
+                   DISPLAY "No se pudo modificar: ya existe otro "
+                           "cliente con esa cuenta" LINE 20 COLUMN 15
+                   DISPLAY "Enter - Aceptar" LINE 24 COLUMN 10
+                   GO TO REPEATMOD
+           END-REWRITE.
+           UNLOCK CLIENTESFILE.
+           CLOSE CLIENTESFILE.
+
+           *> Rastro de seguridad separado de MOVIMIENTOSFILE (ver
+           *> AUDITORIA): un reseteo de CLAVE queda registrado.
+           IF CLAVE NOT = CLAVEANT
+               ACCEPT AUDFECHAB FROM DATE
+               ACCEPT AUDHORA FROM TIME
+               MULTIPLY AUDFECHAB BY 10000 GIVING AUDITFECHORA
+               DIVIDE AUDHORA BY 10000 GIVING AUDHORAMIN
+               ADD AUDHORAMIN TO AUDITFECHORA GIVING AUDITFECHORA
+               OPEN EXTEND AUDITFILE
+               IF FSAU = "35"
+                   OPEN OUTPUT AUDITFILE
+                   CLOSE AUDITFILE
+                   OPEN EXTEND AUDITFILE
+               END-IF
+               MOVE "MANTCLI" TO AUDITORIGEN
+               MOVE DNI TO AUDITDNI
+               MOVE "RESET CLAVE" TO AUDITACCION
+               MOVE "Clave modificada en mantenimiento" TO AUDITDETALLE
+               WRITE AUDITREC
+               CLOSE AUDITFILE
+           END-IF.
+
+           DISPLAY ' ' ERASE EOS LINE 20 COLUMN 1.
+           DISPLAY "Datos de cliente modificados correctamente"
+                   LINE 20 COLUMN 15.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 10.
+       REPEATMOD.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           IF TECLA <> " "
+               GO TO REPEATMOD
+           ELSE
+               ACCEPT ESCAP FROM ESCAPE KEY
+               IF ESCAP <> 13
+                   GO TO REPEATMOD
+               END-IF
+           END-IF.
+           GO TO MAIN-PARA.
+
+       MODNOENCONTRADO.
+           DISPLAY "No existe cliente con ese DNI" LINE 20 COLUMN 15.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 10.
+       REPEATMODNE.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           IF TECLA <> " "
+               GO TO REPEATMODNE
+           ELSE
+               ACCEPT ESCAP FROM ESCAPE KEY
+               IF ESCAP <> 13
+                   GO TO REPEATMODNE
+               END-IF
+           END-IF.
+           GO TO CANCELARMOD.
+
+       CANCELARMOD.
+           UNLOCK CLIENTESFILE.
+           CLOSE CLIENTESFILE.
+           GO TO MAIN-PARA.
+
+       BLOQUEO.
+           CALL "MOSTRARTITULO".
+           CANCEL "MOSTRARTITULO".
+           DISPLAY "Bloquear / Desbloquear cuenta" LINE 5 COLUMN 24.
+           DISPLAY "DNI: " LINE 8 COLUMN 20.
+           DISPLAY "F1 - Cancelar" LINE 24 COLUMN 50.
+
+           OPEN I-O CLIENTESFILE.
+           ACCEPT DNI LINE 8 COLUMN 26
+               ON EXCEPTION GO TO CANCELARBLOQ
+           END-ACCEPT.
+           *> El registro se bloquea (LOCK MODE IS MANUAL en el SELECT)
+           *> desde la lectura hasta el REWRITE, igual que en MODIFICAR
+           *> y en TRANSFER/COMPRAR/INTERES/REEMBOLSO, para que un
+           *> cambio de SALDO concurrente sobre la misma cuenta no
+           *> pueda ser sobrescrito por este REWRITE.
+           START CLIENTESFILE
+               KEY = DNI
+               INVALID KEY GO TO BLOQNOENCONTRADO
+           END-START.
+           READ CLIENTESFILE NEXT WITH LOCK
+               AT END GO TO BLOQNOENCONTRADO
+           END-READ.
+
+           DISPLAY "Nombre: "NOMBAPE LINE 10 COLUMN 20.
+           DISPLAY "Bloqueada actualmente (Y/N): "BLOQUEADA
+                   LINE 12 COLUMN 20.
+           MOVE BLOQUEADA TO BLOQANT.
+           DISPLAY "Nuevo estado (Y/N): " LINE 14 COLUMN 20.
+           ACCEPT BLOQUIN LINE 14 COLUMN 40
+               ON EXCEPTION GO TO CANCELARBLOQ
+           END-ACCEPT.
+           IF BLOQUIN NOT = "Y" AND BLOQUIN NOT = "N"
+               GO TO CANCELARBLOQ
+           END-IF.
+           MOVE BLOQUIN TO BLOQUEADA.
+
+           REWRITE CLIENTESREC.
+           UNLOCK CLIENTESFILE.
+           CLOSE CLIENTESFILE.
+
+           *> Rastro de seguridad separado de MOVIMIENTOSFILE (ver
+           *> AUDITORIA): un cambio de BLOQUEADA queda registrado.
+           IF BLOQUEADA NOT = BLOQANT
+               ACCEPT AUDFECHAB FROM DATE
+               ACCEPT AUDHORA FROM TIME
+               MULTIPLY AUDFECHAB BY 10000 GIVING AUDITFECHORA
+               DIVIDE AUDHORA BY 10000 GIVING AUDHORAMIN
+               ADD AUDHORAMIN TO AUDITFECHORA GIVING AUDITFECHORA
+               OPEN EXTEND AUDITFILE
+               IF FSAU = "35"
+                   OPEN OUTPUT AUDITFILE
+                   CLOSE AUDITFILE
+                   OPEN EXTEND AUDITFILE
+               END-IF
+               MOVE "MANTCLI" TO AUDITORIGEN
+               MOVE DNI TO AUDITDNI
+               IF BLOQUEADA = "Y"
+                   MOVE "BLOQUEO" TO AUDITACCION
+               ELSE
+                   MOVE "DESBLOQUEO" TO AUDITACCION
+               END-IF
+               MOVE "Cambio de estado de la cuenta" TO AUDITDETALLE
+               WRITE AUDITREC
+               CLOSE AUDITFILE
+           END-IF.
+
+           DISPLAY ' ' ERASE EOS LINE 16 COLUMN 1.
+           DISPLAY "Estado de la cuenta actualizado correctamente"
+                   LINE 16 COLUMN 15.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 10.
+       REPEATBLOQ.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           IF TECLA <> " "
+               GO TO REPEATBLOQ
+           ELSE
+               ACCEPT ESCAP FROM ESCAPE KEY
+               IF ESCAP <> 13
+                   GO TO REPEATBLOQ
+               END-IF
+           END-IF.
+           GO TO MAIN-PARA.
+
+       BLOQNOENCONTRADO.
+           DISPLAY "No existe cliente con ese DNI" LINE 20 COLUMN 15.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 10.
+       REPEATBLOQNE.
+           ACCEPT TECLA WITH AUTO PROMPT " ".
+           IF TECLA <> " "
+               GO TO REPEATBLOQNE
+           ELSE
+               ACCEPT ESCAP FROM ESCAPE KEY
+               IF ESCAP <> 13
+                   GO TO REPEATBLOQNE
+               END-IF
+           END-IF.
+           GO TO CANCELARBLOQ.
+
+       CANCELARBLOQ.
+           UNLOCK CLIENTESFILE.
+           CLOSE CLIENTESFILE.
+           GO TO MAIN-PARA.
+
+       SALIDA.
+           EXIT PROGRAM.
+
+       END PROGRAM MANTCLI.
