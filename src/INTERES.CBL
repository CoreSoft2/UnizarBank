@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTERES.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT CLIENTESFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DNI
+           ALTERNATE RECORD KEY IS CUENTA
+           LOCK MODE IS MANUAL
+           FILE STATUS IS FSCF.
+
+	   SELECT MOVIMIENTOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MID
+           FILE STATUS IS FSMF.
+
+	   SELECT MOVCONTROLFILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           LOCK MODE IS MANUAL
+           FILE STATUS IS FSMC.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD CLIENTESFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CLIENTES.DAT".
+               01 CLIENTESREC.
+                 02 DNI      PIC X(9).
+                 02 NOMBAPE  PIC X(40).
+                 02 TEL      PIC X(12).
+                 02 DIR      PIC X(30).
+                 02 CUENTA   PIC X(10).
+                 02 SALDO    PIC 9999999V99.
+                 02 BLOQUEADA PIC X(1). *> Y o N
+                 02 CLAVE    PIC X(15).
+
+	       FD MOVIMIENTOSFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "MOVIMIENTOS.DAT".
+               01 MOVIMIENTOSREC.
+                 02 MID      PIC 9(9).
+                 02 FECHORA  PIC 9999999999. *> AAMMDDHHMM
+                 02 CUENTAMOV   PIC X(10).
+                 02 CONCEPTO PIC X(40).
+                 02 CANTIDAD PIC S9999999V99.
+                 02 DESTINO  PIC X(10) VALUE "".
+                 02 SALDOCUENTA    PIC 9999999V99.
+                 02 NUMESP PIC 9(3) VALUE 0.
+                 02 CANTENTR PIC 9(5) VALUE 0.
+
+	       FD MOVCONTROLFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "MOVCTRL.DAT".
+               01 MOVCONTROLREC.
+                 02 ULTIMOMID PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+           77 FSCF       PIC XX.
+           77 FSMF       PIC XX.
+           77 FSMC       PIC XX.
+           77 EOF        PIC X VALUE "N".
+           *> Tipo de interes mensual configurado (0,25%).
+           77 TASAINTERES PIC V9999 VALUE 0.0025.
+           77 INTERES    PIC 9999999V99.
+           77 LASTID     PIC 9(9).
+           77 FECHAB     PIC 9(6).
+           77 HORA       PIC 9(8).
+           77 HORAMIN    PIC 9(4).
+           77 FECHORACT  PIC 9999999999. *> AAMMDDHHMM
+           77 PROCESADOS PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           ACCEPT FECHAB FROM DATE.
+           ACCEPT HORA FROM TIME.
+           MULTIPLY FECHAB BY 10000 GIVING FECHORACT.
+           DIVIDE HORA BY 10000 GIVING HORAMIN.
+           ADD HORAMIN TO FECHORACT GIVING FECHORACT.
+
+           OPEN I-O CLIENTESFILE.
+
+       LEER.
+           *> Se bloquea cada registro mientras se calcula y abona el
+           *> interes, igual que TRANSFER/COMPRAR en COMMITSALDOS, para
+           *> que una transferencia o compra concurrente sobre la misma
+           *> cuenta no pueda perder este abono (o viceversa).
+           READ CLIENTESFILE NEXT RECORD WITH LOCK
+               AT END GO TO FIN
+           END-READ.
+
+           *> El saldo se incrementa en memoria pero no se confirma con
+           *> REWRITE hasta que el movimiento que lo explica ya esta
+           *> escrito (ver req 016): una interrupcion a mitad de este
+           *> abono no debe dejar un SALDO cambiado sin rastro.
+           COMPUTE INTERES ROUNDED = SALDO * TASAINTERES.
+           IF INTERES > 0
+               ADD INTERES TO SALDO
+
+               *> El siguiente MID se lee del registro de control, igual
+               *> que en COMPRAR y TRANSFER; se bloquea entre la
+               *> lectura y el REWRITE por la misma razon: que una
+               *> transaccion concurrente (una compra, una
+               *> transferencia) no pueda leer el mismo ULTIMOMID y
+               *> generar un MID duplicado.
+               OPEN I-O MOVCONTROLFILE
+               IF FSMC = "35"
+                   OPEN OUTPUT MOVCONTROLFILE
+                   MOVE 0 TO ULTIMOMID
+                   WRITE MOVCONTROLREC
+                   CLOSE MOVCONTROLFILE
+                   OPEN I-O MOVCONTROLFILE
+               END-IF
+               READ MOVCONTROLFILE NEXT RECORD WITH LOCK
+               ADD 1 TO ULTIMOMID GIVING LASTID
+               MOVE LASTID TO ULTIMOMID
+               REWRITE MOVCONTROLREC
+               UNLOCK MOVCONTROLFILE
+               CLOSE MOVCONTROLFILE
+
+               OPEN I-O MOVIMIENTOSFILE
+               MOVE LASTID TO MID
+               MOVE FECHORACT TO FECHORA
+               MOVE CUENTA TO CUENTAMOV
+               MOVE "Abono de intereses" TO CONCEPTO
+               MOVE INTERES TO CANTIDAD
+               MOVE "" TO DESTINO
+               MOVE 0 TO NUMESP
+               MOVE 0 TO CANTENTR
+               MOVE SALDO TO SALDOCUENTA
+               WRITE MOVIMIENTOSREC
+               CLOSE MOVIMIENTOSFILE
+
+               REWRITE CLIENTESREC
+
+               ADD 1 TO PROCESADOS
+           END-IF.
+           UNLOCK CLIENTESFILE.
+           GO TO LEER.
+
+       FIN.
+           CLOSE CLIENTESFILE.
+           DISPLAY "Cuentas abonadas con intereses: " PROCESADOS.
+           EXIT PROGRAM.
+
+       END PROGRAM INTERES.
