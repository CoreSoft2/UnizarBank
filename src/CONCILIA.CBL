@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONCILIA.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT CLIENTESFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DNI
+           FILE STATUS IS FSCF.
+
+	   SELECT MOVIMIENTOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MID
+           FILE STATUS IS FSMF.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD CLIENTESFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CLIENTES.DAT".
+               01 CLIENTESREC.
+                 02 DNI      PIC X(9).
+                 02 NOMBAPE  PIC X(40).
+                 02 TEL      PIC X(12).
+                 02 DIR      PIC X(30).
+                 02 CUENTA   PIC X(10).
+                 02 SALDO    PIC 9999999V99.
+                 02 BLOQUEADA PIC X(1). *> Y o N
+                 02 CLAVE    PIC X(15).
+
+	       FD MOVIMIENTOSFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "MOVIMIENTOS.DAT".
+               01 MOVIMIENTOSREC.
+                 02 MID      PIC 9(9).
+                 02 FECHORA  PIC 9999999999. *> AAMMDDHHMM
+                 02 CUENTAMOV   PIC X(10).
+                 02 CONCEPTO PIC X(40).
+                 02 CANTIDAD PIC S9999999V99.
+                 02 DESTINO  PIC X(10) VALUE "".
+                 02 SALDOCUENTA    PIC 9999999V99.
+                 02 NUMESP PIC 9(3) VALUE 0.
+                 02 CANTENTR PIC 9(5) VALUE 0.
+
+       WORKING-STORAGE SECTION.
+           77 FSCF         PIC XX.
+           77 FSMF         PIC XX.
+           77 EOF          PIC X VALUE "N".
+           77 EOFMOV       PIC X VALUE "N".
+           77 ENCONTRADO   PIC X VALUE "N".
+           77 ULTSALDO     PIC 9999999V99.
+           77 REVISADOS    PIC 9(5) VALUE 0.
+           77 DISCREPANCIAS PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           OPEN INPUT CLIENTESFILE.
+
+       LEERCLI.
+           READ CLIENTESFILE NEXT RECORD
+               AT END GO TO FINCLI
+           END-READ.
+           ADD 1 TO REVISADOS.
+           MOVE "N" TO ENCONTRADO.
+           MOVE "N" TO EOFMOV.
+           MOVE 0 TO ULTSALDO.
+
+           OPEN INPUT MOVIMIENTOSFILE.
+       LEERMOV.
+           READ MOVIMIENTOSFILE NEXT RECORD
+               AT END MOVE "Y" TO EOFMOV
+           END-READ.
+           IF EOFMOV = "Y"
+               GO TO FINMOV
+           END-IF.
+           IF CUENTAMOV = CUENTA
+               MOVE SALDOCUENTA TO ULTSALDO
+               MOVE "Y" TO ENCONTRADO
+           END-IF.
+           GO TO LEERMOV.
+
+       FINMOV.
+           CLOSE MOVIMIENTOSFILE.
+           IF ENCONTRADO = "Y" AND ULTSALDO NOT = SALDO
+               ADD 1 TO DISCREPANCIAS
+               DISPLAY "DISCREPANCIA cuenta " CUENTA
+                       " SALDO=" SALDO " ultimo movimiento=" ULTSALDO
+           END-IF.
+           GO TO LEERCLI.
+
+       FINCLI.
+           CLOSE CLIENTESFILE.
+           DISPLAY "Cuentas revisadas: " REVISADOS.
+           DISPLAY "Discrepancias encontradas: " DISCREPANCIAS.
+           EXIT PROGRAM.
+
+       END PROGRAM CONCILIA.
