@@ -0,0 +1,263 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REEMBOLSO.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT MOVIMIENTOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MID
+           FILE STATUS IS FSMF.
+
+	   SELECT CLIENTESFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DNI
+           ALTERNATE RECORD KEY IS CUENTA
+           LOCK MODE IS MANUAL
+           FILE STATUS IS FSCF.
+
+	   SELECT ESPECTACULOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NUM
+           FILE STATUS IS FSEF.
+
+	   SELECT MOVCONTROLFILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           LOCK MODE IS MANUAL
+           FILE STATUS IS FSMC.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD MOVIMIENTOSFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "MOVIMIENTOS.DAT".
+               01 MOVIMIENTOSREC.
+                 02 MID      PIC 9(9).
+                 02 FECHORA  PIC 9999999999. *> AAMMDDHHMM
+                 02 CUENTAMOV   PIC X(10).
+                 02 CONCEPTO PIC X(40).
+                 02 CANTIDAD PIC S9999999V99.
+                 02 DESTINO  PIC X(10) VALUE "".
+                 02 SALDOCUENTA    PIC 9999999V99.
+                 02 NUMESP PIC 9(3) VALUE 0.
+                 02 CANTENTR PIC 9(5) VALUE 0.
+
+	       FD CLIENTESFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "CLIENTES.DAT".
+               01 CLIENTESREC.
+                 02 DNI      PIC X(9).
+                 02 NOMBAPE  PIC X(40).
+                 02 TEL      PIC X(12).
+                 02 DIR      PIC X(30).
+                 02 CUENTA   PIC X(10).
+                 02 SALDO    PIC 9999999V99.
+                 02 BLOQUEADA PIC X(1). *> Y o N
+                 02 CLAVE    PIC X(15).
+
+	       FD ESPECTACULOSFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "ESPECTACULOS.DAT".
+               01 ESPECTACULOSREC.
+                 02 NUM      PIC 9(3).
+                 02 NOMBRE   PIC X(20).
+                 02 DESCRIPCION   PIC X(20).
+                 02 FECHA PIC 9(6). *> AAMMDD
+                 02 PRECIO PIC 999V99.
+                 02 DISPONIBLES PIC 99999.
+                 02 ASIGNADAS PIC 99999.
+
+	       FD MOVCONTROLFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "MOVCTRL.DAT".
+               01 MOVCONTROLREC.
+                 02 ULTIMOMID PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+           77 FSMF       PIC XX.
+           77 FSCF       PIC XX.
+           77 FSEF       PIC XX.
+           77 FSMC       PIC XX.
+           77 MIDIN      PIC 9(9).
+           77 REFCANT    PIC 9999999V99.
+           77 REFNUMESP  PIC 9(3).
+           77 REFCANTENTR PIC 9(5).
+           77 REFCUENTA  PIC X(10).
+           77 LASTID     PIC 9(9).
+           77 FECHAB     PIC 9(6).
+           77 HORA       PIC 9(8).
+           77 HORAMIN    PIC 9(4).
+           77 FECHORACT  PIC 9999999999. *> AAMMDDHHMM
+           77 REFBUSCA   PIC X(40).
+           77 EOFMOV     PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           DISPLAY "Reembolso de compra de entradas".
+           DISPLAY "MID del movimiento a reembolsar: " WITH NO ADVANCING.
+           ACCEPT MIDIN.
+
+           OPEN INPUT MOVIMIENTOSFILE.
+           MOVE MIDIN TO MID.
+           START MOVIMIENTOSFILE
+               KEY = MID
+               INVALID KEY GO TO MOVNOENCONTRADO
+           END-START.
+           READ MOVIMIENTOSFILE NEXT RECORD
+               AT END GO TO MOVNOENCONTRADO
+           END-READ.
+           IF MID NOT = MIDIN
+               GO TO MOVNOENCONTRADO
+           END-IF.
+           IF NUMESP = 0 OR CANTIDAD NOT < 0
+               CLOSE MOVIMIENTOSFILE
+               DISPLAY "Ese movimiento no es una compra de entradas, "
+                       "no se puede reembolsar."
+               EXIT PROGRAM
+           END-IF.
+
+           *> Importe, entradas y cuenta a reembolsar; CANTIDAD va en
+           *> negativo en la compra original, igual que lo escribe
+           *> COMPRAR, asi que se invierte el signo para el abono.
+           COMPUTE REFCANT = CANTIDAD * -1.
+           MOVE NUMESP TO REFNUMESP.
+           MOVE CANTENTR TO REFCANTENTR.
+           MOVE CUENTAMOV TO REFCUENTA.
+
+           *> Un mismo MID no se puede reembolsar dos veces: se busca,
+           *> entre los movimientos posteriores a la compra original (un
+           *> reembolso siempre tiene un MID mayor que el de la compra
+           *> que reembolsa, por ser asignado despues), uno cuyo CONCEPTO
+           *> indique que este MID ya fue reembolsado.
+           STRING "Reembolso de compra MID " MIDIN
+                  DELIMITED BY SIZE INTO REFBUSCA.
+           MOVE "N" TO EOFMOV.
+       BUSCARREEMBOLSO.
+           READ MOVIMIENTOSFILE NEXT RECORD
+               AT END MOVE "Y" TO EOFMOV
+           END-READ.
+           IF EOFMOV = "Y"
+               GO TO FINBUSCARREEMBOLSO
+           END-IF.
+           IF CONCEPTO = REFBUSCA
+               CLOSE MOVIMIENTOSFILE
+               GO TO YAREEMBOLSADO
+           END-IF.
+           GO TO BUSCARREEMBOLSO.
+       FINBUSCARREEMBOLSO.
+           CLOSE MOVIMIENTOSFILE.
+
+       CALCULARCOSAS.
+           ACCEPT FECHAB FROM DATE.
+           ACCEPT HORA FROM TIME.
+           MULTIPLY FECHAB BY 10000 GIVING FECHORACT.
+           DIVIDE HORA BY 10000 GIVING HORAMIN.
+           ADD HORAMIN TO FECHORACT GIVING FECHORACT.
+
+           *> El registro de control se bloquea entre la lectura y el
+           *> REWRITE, igual que CLIENTESFILE, para que una
+           *> transaccion concurrente (una compra, una transferencia)
+           *> no pueda leer el mismo ULTIMOMID y generar un MID
+           *> duplicado.
+           OPEN I-O MOVCONTROLFILE.
+           IF FSMC = "35"
+               OPEN OUTPUT MOVCONTROLFILE
+               MOVE 0 TO ULTIMOMID
+               WRITE MOVCONTROLREC
+               CLOSE MOVCONTROLFILE
+               OPEN I-O MOVCONTROLFILE
+           END-IF.
+           READ MOVCONTROLFILE NEXT RECORD WITH LOCK.
+           ADD 1 TO ULTIMOMID GIVING LASTID.
+           MOVE LASTID TO ULTIMOMID.
+           REWRITE MOVCONTROLREC.
+           UNLOCK MOVCONTROLFILE.
+           CLOSE MOVCONTROLFILE.
+
+           *> Abonar el saldo del cliente. El registro se bloquea (LOCK
+           *> MODE IS MANUAL en el SELECT) desde la lectura hasta el
+           *> REWRITE, igual que TRANSFER/COMPRAR en COMMITSALDOS, para
+           *> que una transferencia o compra concurrente sobre la misma
+           *> cuenta no pueda perder este abono (o viceversa). El saldo
+           *> se incrementa en memoria pero el movimiento se escribe, y
+           *> se confirma con REWRITE, antes de restituir las entradas o
+           *> el saldo a disco (ver req 016): una interrupcion a mitad
+           *> del reembolso no debe dejar ningun cambio sin el
+           *> movimiento que lo explique.
+           OPEN I-O CLIENTESFILE.
+       REPEATCLI.
+           READ CLIENTESFILE NEXT RECORD WITH LOCK
+               AT END GO TO CLINOENCONTRADO
+           END-READ.
+           IF CUENTA NOT = REFCUENTA
+               UNLOCK CLIENTESFILE
+               GO TO REPEATCLI
+           END-IF.
+           ADD REFCANT TO SALDO.
+
+       GUARDARMOVIMIENTOS.
+           OPEN I-O MOVIMIENTOSFILE.
+           MOVE LASTID TO MID.
+           MOVE FECHORACT TO FECHORA.
+           MOVE REFCUENTA TO CUENTAMOV.
+           STRING "Reembolso de compra MID " MIDIN
+                  DELIMITED BY SIZE INTO CONCEPTO.
+           MOVE REFCANT TO CANTIDAD.
+           MOVE "" TO DESTINO.
+           MOVE REFNUMESP TO NUMESP.
+           MOVE REFCANTENTR TO CANTENTR.
+           MOVE SALDO TO SALDOCUENTA.
+           WRITE MOVIMIENTOSREC.
+           CLOSE MOVIMIENTOSFILE.
+
+           REWRITE CLIENTESREC.
+           UNLOCK CLIENTESFILE.
+           CLOSE CLIENTESFILE.
+
+           *> Restituir las entradas al espectaculo
+           OPEN I-O ESPECTACULOSFILE.
+           MOVE REFNUMESP TO NUM.
+           START ESPECTACULOSFILE
+               KEY = NUM
+               INVALID KEY GO TO ESPNOENCONTRADO
+           END-START.
+           READ ESPECTACULOSFILE NEXT
+               AT END GO TO ESPNOENCONTRADO
+           END-READ.
+           ADD REFCANTENTR TO DISPONIBLES.
+           REWRITE ESPECTACULOSREC.
+           CLOSE ESPECTACULOSFILE.
+
+           DISPLAY "Reembolso registrado correctamente, nuevo MID: "
+                   LASTID.
+           EXIT PROGRAM.
+
+       MOVNOENCONTRADO.
+           CLOSE MOVIMIENTOSFILE.
+           DISPLAY "No existe ningun movimiento con ese MID.".
+           EXIT PROGRAM.
+
+       CLINOENCONTRADO.
+           CLOSE CLIENTESFILE.
+           DISPLAY "No se encontro la cuenta del movimiento original.".
+           EXIT PROGRAM.
+
+       ESPNOENCONTRADO.
+           CLOSE ESPECTACULOSFILE.
+           DISPLAY "No se encontro el espectaculo del movimiento "
+                   "original.".
+           EXIT PROGRAM.
+
+       YAREEMBOLSADO.
+           DISPLAY "Ese movimiento ya ha sido reembolsado "
+                   "anteriormente.".
+           EXIT PROGRAM.
+
+       END PROGRAM REEMBOLSO.
