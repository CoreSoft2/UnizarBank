@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INFORMESP.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT ESPECTACULOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NUM
+           FILE STATUS IS FSEF.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD ESPECTACULOSFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "ESPECTACULOS.DAT".
+               01 ESPECTACULOSREC.
+                 02 NUM      PIC 9(3).
+                 02 NOMBRE   PIC X(20).
+                 02 DESCRIPCION   PIC X(20).
+                 02 FECHA PIC 9(6). *> AAMMDD
+                 02 PRECIO PIC 999V99.
+                 02 DISPONIBLES PIC 99999.
+                 02 ASIGNADAS PIC 99999.
+
+       WORKING-STORAGE SECTION.
+           77 FSEF       PIC XX.
+           77 EOF        PIC X VALUE "N".
+           77 VENDIDAS   PIC 9(5).
+           77 PORCENTAJE PIC ZZ9.
+           77 PRECIOFORMA    PIC ZZ9.99.
+           77 INGRESOSNUM PIC 9999999V99.
+           77 INGRESOS   PIC Z,ZZZ,ZZ9.99.
+           77 ESPECTACULOS  PIC 9(5) VALUE 0.
+           77 TOTALVENDIDAS PIC 9(7) VALUE 0.
+           77 TOTALINGRESOS PIC 9999999V99 VALUE 0.
+           77 TOTALINGFORMA PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           OPEN INPUT ESPECTACULOSFILE.
+
+           DISPLAY " ".
+           DISPLAY "Informe de ventas por espectaculo".
+           DISPLAY "Num Nombre                Asignadas Disponibles "
+                   "Vendidas  % venta     Ingresos".
+
+       LEER.
+           READ ESPECTACULOSFILE NEXT RECORD
+               AT END MOVE "Y" TO EOF
+           END-READ.
+           IF EOF = "Y"
+               GO TO FIN
+           END-IF.
+
+           *> Si el aforo se amplio en algun momento por debajo de lo
+           *> ya vendido (caso anomalo), no se informan ventas negativas.
+           IF DISPONIBLES > ASIGNADAS
+               MOVE 0 TO VENDIDAS
+           ELSE
+               SUBTRACT DISPONIBLES FROM ASIGNADAS GIVING VENDIDAS
+           END-IF.
+
+           IF ASIGNADAS = 0
+               MOVE 0 TO PORCENTAJE
+           ELSE
+               COMPUTE PORCENTAJE ROUNDED =
+                   VENDIDAS * 100 / ASIGNADAS
+           END-IF.
+
+           COMPUTE INGRESOSNUM ROUNDED = VENDIDAS * PRECIO.
+           MOVE INGRESOSNUM TO INGRESOS.
+           MOVE PRECIO TO PRECIOFORMA.
+
+           DISPLAY NUM " " NOMBRE " " ASIGNADAS "   " DISPONIBLES
+                   "       " VENDIDAS "   " PORCENTAJE "%   "
+                   INGRESOS.
+
+           ADD 1 TO ESPECTACULOS.
+           ADD VENDIDAS TO TOTALVENDIDAS.
+           ADD INGRESOSNUM TO TOTALINGRESOS.
+           GO TO LEER.
+
+       FIN.
+           CLOSE ESPECTACULOSFILE.
+           MOVE TOTALINGRESOS TO TOTALINGFORMA.
+           DISPLAY " ".
+           DISPLAY "Espectaculos informados: " ESPECTACULOS.
+           DISPLAY "Entradas vendidas en total: " TOTALVENDIDAS.
+           DISPLAY "Ingresos totales: " TOTALINGFORMA.
+           EXIT PROGRAM.
+
+       END PROGRAM INFORMESP.
