@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PURGAESP.
+       AUTHOR. J Tello y S Josa
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT ESPECTACULOSFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NUM
+           FILE STATUS IS FSEF.
+
+	   SELECT ESPARCHIVOFILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FSAR.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	       FD ESPECTACULOSFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "ESPECTACULOS.DAT".
+               01 ESPECTACULOSREC.
+                 02 NUM      PIC 9(3).
+                 02 NOMBRE   PIC X(20).
+                 02 DESCRIPCION   PIC X(20).
+                 02 FECHA PIC 9(6). *> AAMMDD
+                 02 PRECIO PIC 999V99.
+                 02 DISPONIBLES PIC 99999.
+                 02 ASIGNADAS PIC 99999.
+
+	       FD ESPARCHIVOFILE
+                   LABEL RECORDS ARE STANDARD
+                   VALUE OF FILE-ID IS "ESPARCH.DAT".
+               01 ESPECTACULOSRECAR.
+                 02 NUMAR      PIC 9(3).
+                 02 NOMBREAR   PIC X(20).
+                 02 DESCRIPCIONAR   PIC X(20).
+                 02 FECHAAR PIC 9(6). *> AAMMDD
+                 02 PRECIOAR PIC 999V99.
+                 02 DISPONIBLESAR PIC 99999.
+                 02 ASIGNADASAR PIC 99999.
+
+       WORKING-STORAGE SECTION.
+           77 FSEF     PIC XX.
+           77 FSAR     PIC XX.
+           77 EOF      PIC X VALUE "N".
+           77 FECHACT  PIC 9(6).
+           77 PURGADOS PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           ACCEPT FECHACT FROM DATE.
+
+           OPEN EXTEND ESPARCHIVOFILE.
+           IF FSAR = "35"
+               OPEN OUTPUT ESPARCHIVOFILE
+               CLOSE ESPARCHIVOFILE
+               OPEN EXTEND ESPARCHIVOFILE
+           END-IF.
+
+           OPEN I-O ESPECTACULOSFILE.
+
+       LEER.
+           READ ESPECTACULOSFILE NEXT RECORD
+               AT END GO TO FIN
+           END-READ.
+           IF FECHA < FECHACT
+               MOVE NUM TO NUMAR
+               MOVE NOMBRE TO NOMBREAR
+               MOVE DESCRIPCION TO DESCRIPCIONAR
+               MOVE FECHA TO FECHAAR
+               MOVE PRECIO TO PRECIOAR
+               MOVE DISPONIBLES TO DISPONIBLESAR
+               MOVE ASIGNADAS TO ASIGNADASAR
+               WRITE ESPECTACULOSRECAR
+               DELETE ESPECTACULOSFILE RECORD
+               ADD 1 TO PURGADOS
+           END-IF.
+           GO TO LEER.
+
+       FIN.
+           CLOSE ESPECTACULOSFILE.
+           CLOSE ESPARCHIVOFILE.
+           DISPLAY "Espectaculos archivados: " PURGADOS.
+           EXIT PROGRAM.
+
+       END PROGRAM PURGAESP.
